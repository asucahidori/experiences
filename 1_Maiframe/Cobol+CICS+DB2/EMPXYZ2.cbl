@@ -1,193 +1,402 @@
-****** ***************************** Top of Data ******************************
-=COLS> ----+----1----+----2----+----3----+----4----+----5----+----6----+----7--
-000010       ********************************************************          
-000011       * C O B O L - C I C S - D B 2                                     
-000012       * OBTAINS THE AVERAGE SALARY OF EMPLOYEES OF A GIVEN              
-000013       * DEPART.                                                         
-000020       ********************************************************          
-000030       *----------------------------------------------                   
-000100        IDENTIFICATION                  DIVISION.                        
-000200        PROGRAM-ID.                     EMPXYZ2.                         
-000210       *                                                                 
-000300        AUTHOR.                         LEE.                             
-000400       *                                                                 
-000410       *----------------------------------------------                   
-000500        ENVIRONMENT                     DIVISION.                        
-000501       *----------------------------------------------                   
-000502        CONFIGURATION                   SECTION.                         
-000510        INPUT-OUTPUT                    SECTION.                         
-000520        FILE-CONTROL.                                                    
-000530        DATA DIVISION.                                                   
-000540       *----------------------------------------------                   
-000550        FILE SECTION.                                                    
-000551       *----------------------------------------------                   
-000560       *                                                                 
-000561        WORKING-STORAGE SECTION.                                         
-000570       *---------------------------------------------*                   
-000600       * WORKAGEAS                                   *                   
-000610       *---------------------------------------------*                   
-000620        01 SWITCH.                                                       
-000630          05 DATA-IS                    PIC X VALUE 'Y'.                 
-000640             88 DATA-IS-O                     VALUE 'Y'.                 
-000650          05 SEND-IND                   PIC X.                           
-000660             88 SEND-IND-ERASE                VALUE '1'.                 
-000670             88 SEND-IND-DATAO                VALUE '2'.                 
-000680             88 SEND-IND-ALARM                VALUE '3'.                 
-000690        01 COMMUNICATION-AREA           PIC X.                           
-000691        01 MSGLINET.                                                     
-000692           02 MSGSQLC                   PIC X(8).                        
-000693           02 FILLER                    PIC X.                           
-000694           02 MSGREST                   PIC X(69).                       
-000695       *--------------------------------------------*                    
-000696       * DB2 HOST VARIABLES DECLARATION             *                    
-000697       *--------------------------------------------*                    
-000698         01 WORKDEPT-HV                 PIC X(3).                        
-000699         01 SALARY-HV                   PIC X(11).                       
-000700         01 SALARY-IN                   PIC S9(4) COMP-5.                
-000701       *--------------------------------------------*                    
-000702       * SQLCA DECLARATION                          *   
-000703       *--------------------------------------------*                    
-000704            EXEC SQL INCLUDE SQLCA END-EXEC.                             
-000705       *--------------------------------------------*                    
-000706       * DFHAID                                     *                    
-000707       *--------------------------------------------*                    
-000708            COPY DFHAID.                                                 
-000709       *--------------------------------------------*                    
-000710       * MAP COPY                                   *                    
-000711       *--------------------------------------------*                    
-000712            COPY MAPONL.                                                 
-000713       *--------------------------------------------*                    
-000714       * DECLARE OF DB2 TABLE                       *                    
-000715       *--------------------------------------------*                    
-000716            EXEC SQL                                                     
-000717             DECLARE EMP TABLE                                            
-000718             (EMPNO        CHAR(6)      NOT NULL,                        
-000719              FIRSTNAME    VARCHAR(12)  NOT NULL,                        
-000720              MIDINIT      CHAR(1)      NOT NULL,                        
-000721              LASTNAME     VARCHAR(15)  NOT NULL,                        
-000722              WORKDEPT     CHAR(3)              ,                        
-000723              PHONENO      CHAR(4)              ,                        
-000724              HIREDATE     DATE                 ,                        
-000725              JOB          CHAR(8)              ,                        
-000726              EDLEVEL      SMALLINT             ,                        
-000727              SEX          CHAR(1)              ,                        
-000728              BIRTHDATE    DATE                 ,                        
-000729              SALARY       DECIMAL(9,2)         ,                        
-000730              BONUS        DECIMAL(9,2)         ,                        
-000731              COMM         DECIMAL(9,2)         )                        
-000732            END-EXEC.                                                    
-000733        01  DFHCOMMAREA    PIC X.                                        
-000734       *                                                                 
-001518       *-------------------------------------------------------*         
-001519       *** PROCEDURE             DIVISION.                               
-001520       *-------------------------------------------------------*         
-001521       *                                                                 
-001522        PROCEDURE             DIVISION USING DFHCOMMAREA.                
-001523       *-------------------------------------------------------*         
-001524       *  MAIN PROGRAM ROUTINE                                 *         
-001525       *-------------------------------------------------------*         
-001526        MAINLINE.                                                        
-001527       *-------------------------------------------------------*         
-001528       *  2000-PROCESS                                         *         
-001529       *-------------------------------------------------------*         
-001530        2000-PROCESS.                                                    
-001540            EVALUATE TRUE                                                
-001550              WHEN EIBCALEN = ZERO                                       
-001560                MOVE LOW-VALUE TO TMAP010                                
-001570                SET SEND-IND-ERASE TO TRUE                               
-001580                PERFORM 2000-10-SEND                                     
-001590              WHEN EIBAID = DFHCLEAR                                     
-001600                MOVE LOW-VALUE TO TMAP010                                
-001700                SET SEND-IND-ERASE TO TRUE                               
-001800                PERFORM 2000-10-SEND                                     
-001900              WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3                   
-002000                CONTINUE                                                 
-002100              WHEN EIBAID = DFHPF3                                       
-002200                 EXEC CICS RETURN                                        
-002300                END-EXEC                                                 
-002400                GOBACK                                                   
-002500              WHEN EIBAID = DFHENTER                                     
-002600                PERFORM 2000-00-PROCESS                     
-002610              WHEN OTHER                                                 
-002611                MOVE LOW-VALUE TO TMAP010                                
-002612                MOVE 'WRONG KEY' TO MSGLINE0                             
-002613                SET SEND-IND-ALARM TO TRUE                               
-002620                PERFORM 2000-10-SEND                                     
-002630            END-EVALUATE.                                                
-002690       *                                                                 
-002691            EXEC CICS TRTURN TRANSID('ABCD')                             
-002692                COMMAREA(COMMUNICATION-AREA)                             
-002693            END-EXEC.                                                    
-002694            GOBACK.                                                      
-002695       *                                                                 
-002696        2000-00-PROCESS.                                                 
-002697            EXEC CICS RECEIVE MAP('TMAP01')                              
-002698                              MAPSET('TMAPSET')                          
-002699                              INTO(TMAP011)                              
-002700            END-EXEC.                                                    
-002701            IF DPTONOL = ZERO OR DPTONOI = SPACE                         
-002702               MOVE 'N' TO DATA-IS                                       
-002703               MOVE 'ENTER A VALID DEPARTMENT NUMBER' TO MSGLINEO        
-002704            END-IF.                                                      
-002705            IF DATA-IS-O                                                 
-002706               MOVE DPTONOI TO WORKDEPT-HV                               
-002707               PERFORM 2000-01-DB2                                       
-002708            END-IF.                                                      
-002709            IF DATA-IS-O                                                 
-002710               SET SEND-IND-DATAO TO TRUE                                
-002711               PERFORM 2000-10-SEND                                      
-002712            ELSE                                                         
-002713               SET SEND-IND-ALARM TO TRUE                                
-002714               PERFORM 2000-10-SEND                                      
-002715            END-IF.                                                      
-002716       *                                                                 
-002717        2000-01-DB2.                                                     
-002718            EXEC SQL  SELECT CHAR(DECIMAL(SUM(SALARY),9,2))              
-002719                 INTO : SALARY-HV:SALARY-IN                              
-002720                 FROM DSN8810.EMP                                        
-002721                 WHERE WORKDEPT=:WORKDEPT-HV                             
-002722            END-EXEC.                                                    
-002723            IF SQLCODE = ZERO                                            
-002724            THEN                                                         
-002725              IF SALARY-IN = -1                                          
-002726              THEN                                                       
-002727                MOVE 'N' TO DATA-IS                                      
-002728                MOVE 'NO EMPLOYEES EXIST IN THIS DEPARTMENT' TO MSGLINEO 
-002729                MOVE SPACES TO AVGSALO                                   
-002730              ELSE                                                       
-002731                MOVE SALARY-HV TO AVGSALO                                
-002732                MOVE SPACES TO MSGLINEO                                  
-002733              END-IF                                                     
-002734            ELSE                                                         
-002735               MOVE '0' TO DATA-IS                                       
-002736               MOVE SPACES TO AVGSALO                                    
-002737               MOVE 'SQLSTATE' TO MSGSQLC                                
-002738               MOVE SQLSTATE TO MSGREST                                  
-002739               MOVE MSGLINET TO MSGLINEO                                 
-002740            END-IF.                                                      
-002748       *                                                                 
-002749        2000-10-SEND.                                                    
-002750       *                                                                 
-002751            EVALUATE TRUE                                                
-002752            WHEN SEND-IND-ERASE                                          
-002753              EXEC CICS SEND MAP('TMAP01')                               
-002754                MAPSET('TMAPSET')                                        
-002755                FROM (TMAP010)                                           
-002756                ERASE                                                    
-002757              END-EXEC                                                   
-002758            WHEN SEND-IND-DATA0                                          
-002759              EXEC CICS SEND MAP('TMAP01')                               
-002760                MAPSET('TMAPSET')                                        
-002761                FROM (TMAP010)                                           
-002762                DATAONLY                                                 
-002763              END-EXEC                                                   
-002764            WHEN SEND-IND-ALARM                                          
-002765              EXEC CICS SEND MAP('TMAP01')                               
-002766                MAPSET('TMAPSET')                                        
-002767                FROM (TMAP010)                                           
-002768                DATAONLY                                                 
-002769                ALARM                                                    
-002770              END-EXEC                                                   
-002771            END-EVALUATE.                                                
-002774       *                                                                 
-****** **************************** Bottom of Data ****************************                             
\ No newline at end of file
+000100*********************************************************
+000110* C O B O L - C I C S - D B 2
+000120* OBTAINS THE AVERAGE SALARY OF EMPLOYEES OF A GIVEN
+000130* DEPART.
+000140*********************************************************
+000150*----------------------------------------------
+000160 IDENTIFICATION                  DIVISION.
+000170 PROGRAM-ID.                     EMPXYZ2.
+000180*
+000190 AUTHOR.                         LEE.
+000200 INSTALLATION.                   DATA PROCESSING CENTER.
+000210 DATE-WRITTEN.                   1998-06-11.
+000220 DATE-COMPILED.
+000230*
+000240* MODIFICATION HISTORY
+000250* ----------  ----  --------------------------------------------
+000260* 2026-08-09  RGM   VALIDATE DEPARTMENT AGAINST DSN8810.DEPT
+000270*                   BEFORE THE SALARY QUERY SO A BAD DEPARTMENT
+000280*                   CODE NO LONGER LOOKS LIKE AN EMPTY ONE.
+000290* 2026-08-09  RGM   ADD HEADCOUNT/MIN/MAX SALARY ALONGSIDE THE
+000300*                   AVERAGE.
+000310* 2026-08-09  RGM   ADD PF5 DRILL-DOWN FROM THE AVERAGE SCREEN TO
+000320*                   A SCROLLABLE LIST OF THE DEPARTMENT'S EMPLOYEES
+000321*                   (TMAP02); PF8 FETCHES THE NEXT PAGE, PF3/PF7
+000322*                   CLOSE THE CURSOR AND RETURN TO THE AVERAGE
+000323*                   SCREEN.
+000330* 2026-08-09  RGM   SELECT THE HEADCOUNT AS A CHAR(DECIMAL(...))
+000331*                   STRING INSTEAD OF MOVING THE BINARY COUNT HOST
+000332*                   VARIABLE DIRECTLY INTO THE ALPHANUMERIC MAP
+000333*                   FIELD (WAS DROPPING THE LOW-ORDER DIGITS ON
+000334*                   THE MOVE).
+000335* 2026-08-09  RGM   MOVE THE LIST-CURSOR-OPEN FLAG FROM WORKING-
+000336*                   STORAGE INTO DFHCOMMAREA - A WORKING-STORAGE
+000337*                   SWITCH DOES NOT SURVIVE THE CICS RETURN
+000338*                   BETWEEN PSEUDO-CONVERSATIONAL TASKS, SO
+000339*                   8000-CLOSE-LIST-CURSOR (REACHED ONLY ON A
+000340*                   LATER TASK'S PF3/PF7) WAS NEVER SEEING IT SET
+000341*                   AND THE WITH HOLD CURSOR WAS NEVER CLOSED.
+000342* 2026-08-09  RGM   EIBCALEN = ZERO MOVED DIRECTLY INTO DFHCOMMAREA
+000343*                   FIELDS, WHICH ARE NOT ADDRESSABLE UNTIL A
+000344*                   COMMAREA HAS ACTUALLY BEEN PASSED IN - AN ASRA
+000345*                   WAITING TO HAPPEN ON THE FIRST EVER INVOCATION
+000346*                   OF THE TRANSACTION. FIRST ENTRY NOW BUILDS ITS
+000347*                   INITIAL VALUES IN WORKING-STORAGE WS-COMMAREA
+000348*                   AND RETURNS THAT INSTEAD. CLEAR FROM THE LIST
+000349*                   SCREEN NOW ALSO CLOSES THE LIST CURSOR AND
+000350*                   RESETS CA-SCREEN-ID, MATCHING PF3/PF7 - IT
+000351*                   PREVIOUSLY LEFT THE CURSOR OPEN AND THE
+000352*                   OPERATOR STUCK ON A BLANKED LIST SCREEN.
+000353* 2026-08-09  RGM   THE AVERAGE-SALARY INQUIRY WAS SELECTING
+000354*                   SUM(SALARY) INSTEAD OF AVG(SALARY), SO AVGSALO
+000355*                   WAS ACTUALLY SHOWING THE DEPARTMENT'S TOTAL
+000356*                   PAYROLL, NOT ITS AVERAGE - AND DISAGREED WITH
+000357*                   THE NIGHTLY DEPT_SALARY_HIST SNAPSHOT, WHICH
+000358*                   COMPUTES A TRUE AVERAGE. CORRECTED TO AVG(SALARY)
+000359*                   SO THE SCREEN AND THE HISTORY TABLE AGREE.
+000360*
+000361*----------------------------------------------
+000362 ENVIRONMENT                     DIVISION.
+000370*----------------------------------------------
+000380 CONFIGURATION                   SECTION.
+000390 INPUT-OUTPUT                    SECTION.
+000400 FILE-CONTROL.
+000410 DATA DIVISION.
+000420*----------------------------------------------
+000430 FILE SECTION.
+000440*----------------------------------------------
+000450*
+000460 WORKING-STORAGE SECTION.
+000470*---------------------------------------------*
+000480* WORKAGEAS                                   *
+000490*---------------------------------------------*
+000500 01 SWITCH.
+000510   05 DATA-IS                    PIC X VALUE 'Y'.
+000520      88 DATA-IS-O                     VALUE 'Y'.
+000530   05 SEND-IND                   PIC X.
+000540      88 SEND-IND-ERASE                VALUE '1'.
+000550      88 SEND-IND-DATAO                VALUE '2'.
+000560      88 SEND-IND-ALARM                VALUE '3'.
+000565   05 FIRST-TIME-SW              PIC X VALUE 'N'.
+000566      88 FIRST-TIME                     VALUE 'Y'.
+000570*--------------------------------------------*
+000575* FIRST-ENTRY COMMAREA - DFHCOMMAREA IS NOT
+000576* ADDRESSABLE UNTIL A COMMAREA HAS ACTUALLY BEEN
+000577* PASSED IN (EIBCALEN = ZERO), SO THE INITIAL
+000578* VALUES ARE BUILT HERE AND RETURNED FROM
+000579* WORKING STORAGE INSTEAD ON THAT ONE PATH
+000580*--------------------------------------------*
+000581 01 WS-COMMAREA.
+000582   05 WS-CA-SCREEN-ID             PIC X(01) VALUE '1'.
+000583   05 WS-CA-WORKDEPT              PIC X(03) VALUE SPACES.
+000584   05 WS-CA-LIST-CURSOR-OPEN      PIC X(01) VALUE 'N'.
+000590 01 COMMUNICATION-AREA           PIC X.
+000600 01 MSGLINET.
+000610    02 MSGSQLC                   PIC X(8).
+000620    02 FILLER                    PIC X.
+000630    02 MSGREST                   PIC X(69).
+000640*--------------------------------------------*
+000650* DB2 HOST VARIABLES DECLARATION             *
+000660*--------------------------------------------*
+000670  01 WORKDEPT-HV                 PIC X(3).
+000680  01 SALARY-HV                   PIC X(11).
+000690  01 SALARY-IN                   PIC S9(4) COMP-5.
+000700  01 MINSAL-HV                   PIC X(11).
+000710  01 MINSAL-IN                   PIC S9(4) COMP-5.
+000720  01 MAXSAL-HV                   PIC X(11).
+000730  01 MAXSAL-IN                   PIC S9(4) COMP-5.
+000740  01 EMPCNT-HV                   PIC X(05).
+000750  01 DEPT-COUNT-HV               PIC S9(8) COMP.
+000760  01 LIST-EMPNO-HV               PIC X(6).
+000770  01 LIST-LASTNAME-HV            PIC X(15).
+000780  01 LIST-JOB-HV                 PIC X(8).
+000790  01 LIST-SALARY-HV              PIC X(11).
+000800  01 LIST-ROW-SUB                PIC S9(4) COMP.
+000810*--------------------------------------------*
+000820* SQLCA DECLARATION                          *
+000830*--------------------------------------------*
+000840      EXEC SQL INCLUDE SQLCA END-EXEC.
+000850*--------------------------------------------*
+000860* DFHAID                                     *
+000870*--------------------------------------------*
+000880      COPY DFHAID.
+000890*--------------------------------------------*
+000900* MAP COPY                                   *
+000910*--------------------------------------------*
+000920      COPY MAPONL.
+000930*--------------------------------------------*
+000940* DECLARE OF DB2 TABLE                       *
+000950*--------------------------------------------*
+000960      EXEC SQL
+000970       DECLARE EMP TABLE
+000980       (EMPNO        CHAR(6)      NOT NULL,
+000990        FIRSTNAME    VARCHAR(12)  NOT NULL,
+001000        MIDINIT      CHAR(1)      NOT NULL,
+001010        LASTNAME     VARCHAR(15)  NOT NULL,
+001020        WORKDEPT     CHAR(3)              ,
+001030        PHONENO      CHAR(4)              ,
+001040        HIREDATE     DATE                 ,
+001050        JOB          CHAR(8)              ,
+001060        EDLEVEL      SMALLINT             ,
+001070        SEX          CHAR(1)              ,
+001080        BIRTHDATE    DATE                 ,
+001090        SALARY       DECIMAL(9,2)         ,
+001100        BONUS        DECIMAL(9,2)         ,
+001110        COMM         DECIMAL(9,2)         )
+001120      END-EXEC.
+001130*--------------------------------------------*
+001140* SCROLLABLE DEPARTMENT-EMPLOYEE LIST CURSOR  *
+001150* (WITH HOLD SO IT SURVIVES THE CICS RETURN   *
+001160* BETWEEN PSEUDO-CONVERSATIONAL SCREENS)      *
+001170*--------------------------------------------*
+001180      EXEC SQL
+001190       DECLARE EMPLIST-CUR CURSOR WITH HOLD FOR
+001200        SELECT EMPNO, LASTNAME, JOB,
+001205               CHAR(DECIMAL(SALARY,9,2))
+001210          FROM DSN8810.EMP
+001220         WHERE WORKDEPT = :WORKDEPT-HV
+001230         ORDER BY EMPNO
+001240      END-EXEC.
+001250*
+001260 LINKAGE SECTION.
+001270*
+001280 01 DFHCOMMAREA.
+001290    05 CA-SCREEN-ID              PIC X(01).
+001300       88 CA-SCREEN-AVG                 VALUE '1'.
+001310       88 CA-SCREEN-LIST                VALUE '2'.
+001320    05 CA-WORKDEPT               PIC X(03).
+001325    05 CA-LIST-CURSOR-OPEN       PIC X(01).
+001326       88 CA-LIST-CURSOR-IS-OPEN       VALUE 'Y'.
+001330*
+001340*-------------------------------------------------------*
+001350*** PROCEDURE             DIVISION.
+001360*-------------------------------------------------------*
+001370*
+001380 PROCEDURE             DIVISION USING DFHCOMMAREA.
+001390*-------------------------------------------------------*
+001400*  MAIN PROGRAM ROUTINE                                 *
+001410*-------------------------------------------------------*
+001420 MAINLINE.
+001430*-------------------------------------------------------*
+001440*  2000-PROCESS                                         *
+001450*-------------------------------------------------------*
+001460 2000-PROCESS.
+001470     EVALUATE TRUE
+001480       WHEN EIBCALEN = ZERO
+001490         MOVE LOW-VALUE TO TMAP010
+001495         SET FIRST-TIME TO TRUE
+001500         SET SEND-IND-ERASE TO TRUE
+001510         PERFORM 2000-10-SEND
+001520       WHEN EIBAID = DFHCLEAR
+001521         PERFORM 8000-CLOSE-LIST-CURSOR
+001530         MOVE LOW-VALUE TO TMAP010
+001535         MOVE '1' TO CA-SCREEN-ID
+001540         SET SEND-IND-ERASE TO TRUE
+001550         PERFORM 2000-10-SEND
+001560       WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+001570         CONTINUE
+001580       WHEN EIBAID = DFHPF3
+001590         PERFORM 8000-CLOSE-LIST-CURSOR
+001600          EXEC CICS RETURN
+001610         END-EXEC
+001620         GOBACK
+001630       WHEN EIBAID = DFHENTER AND CA-SCREEN-LIST
+001640         CONTINUE
+001650       WHEN EIBAID = DFHENTER
+001660         PERFORM 2000-00-PROCESS
+001670       WHEN EIBAID = DFHPF5 AND CA-SCREEN-AVG
+001680         PERFORM 3000-00-LIST-EMPLOYEES
+001690       WHEN EIBAID = DFHPF7 AND CA-SCREEN-LIST
+001700         PERFORM 8000-CLOSE-LIST-CURSOR
+001710         MOVE LOW-VALUE TO TMAP010
+001715         MOVE '1' TO CA-SCREEN-ID
+001720         SET SEND-IND-ERASE TO TRUE
+001730         PERFORM 2000-10-SEND
+001740       WHEN EIBAID = DFHPF8 AND CA-SCREEN-LIST
+001750         PERFORM 3000-10-FETCH-EMPLOYEE-PAGE
+001760       WHEN OTHER
+001770         MOVE LOW-VALUE TO TMAP010
+001780         MOVE 'WRONG KEY' TO MSGLINEO
+001790         SET SEND-IND-ALARM TO TRUE
+001800         PERFORM 2000-10-SEND
+001810     END-EVALUATE.
+001820*
+001822     IF FIRST-TIME
+001823        EXEC CICS RETURN TRANSID('ABCD')
+001824            COMMAREA(WS-COMMAREA)
+001825        END-EXEC
+001826     ELSE
+001830        EXEC CICS RETURN TRANSID('ABCD')
+001840            COMMAREA(DFHCOMMAREA)
+001850        END-EXEC
+001855     END-IF.
+001860     GOBACK.
+001870*
+001880 2000-00-PROCESS.
+001890     EXEC CICS RECEIVE MAP('TMAP01')
+001900                       MAPSET('TMAPSET')
+001910                       INTO(TMAP011)
+001920     END-EXEC.
+001930     IF DPTONOL = ZERO OR DPTONOI = SPACE
+001940        MOVE 'N' TO DATA-IS
+001950        MOVE 'ENTER A VALID DEPARTMENT NUMBER' TO MSGLINEO
+001960     END-IF.
+001970     IF DATA-IS-O
+001980        MOVE DPTONOI TO WORKDEPT-HV
+001990        PERFORM 2000-00-VALIDATE-DEPT
+002000     END-IF.
+002010     IF DATA-IS-O
+002020        PERFORM 2000-01-DB2
+002030     END-IF.
+002040     IF DATA-IS-O
+002050        MOVE '1'       TO CA-SCREEN-ID
+002060        MOVE DPTONOI   TO CA-WORKDEPT
+002070        SET SEND-IND-DATAO TO TRUE
+002080        PERFORM 2000-10-SEND
+002090     ELSE
+002100        SET SEND-IND-ALARM TO TRUE
+002110        PERFORM 2000-10-SEND
+002120     END-IF.
+002130*
+002140 2000-00-VALIDATE-DEPT.
+002150     EXEC SQL
+002160       SELECT COUNT(*)
+002170         INTO :DEPT-COUNT-HV
+002180         FROM DSN8810.DEPT
+002190        WHERE DEPTNO = :WORKDEPT-HV
+002200     END-EXEC.
+002210     IF SQLCODE NOT = ZERO OR DEPT-COUNT-HV = ZERO
+002220        MOVE 'N' TO DATA-IS
+002230        MOVE 'DEPARTMENT CODE NOT FOUND' TO MSGLINEO
+002240     END-IF
+002250     .
+002260 2000-01-DB2.
+002270     EXEC SQL  SELECT CHAR(DECIMAL(COUNT(*),5,0)),
+002280                      CHAR(DECIMAL(AVG(SALARY),9,2)),
+002290                      CHAR(DECIMAL(MIN(SALARY),9,2)),
+002300                      CHAR(DECIMAL(MAX(SALARY),9,2))
+002310          INTO :EMPCNT-HV,
+002320               :SALARY-HV:SALARY-IN,
+002330               :MINSAL-HV:MINSAL-IN,
+002340               :MAXSAL-HV:MAXSAL-IN
+002350          FROM DSN8810.EMP
+002360          WHERE WORKDEPT=:WORKDEPT-HV
+002370     END-EXEC.
+002380     IF SQLCODE = ZERO
+002390     THEN
+002400       IF SALARY-IN = -1
+002410       THEN
+002420         MOVE 'N' TO DATA-IS
+002430         MOVE 'DEPARTMENT HAS NO EMPLOYEES' TO MSGLINEO
+002440         MOVE SPACES TO AVGSALO
+002450         MOVE SPACES TO EMPCNTO
+002460         MOVE SPACES TO MINSALO
+002470         MOVE SPACES TO MAXSALO
+002480       ELSE
+002490         MOVE SALARY-HV TO AVGSALO
+002500         MOVE EMPCNT-HV TO EMPCNTO
+002510         MOVE MINSAL-HV TO MINSALO
+002520         MOVE MAXSAL-HV TO MAXSALO
+002530         MOVE SPACES TO MSGLINEO
+002540       END-IF
+002550     ELSE
+002560        MOVE '0' TO DATA-IS
+002570        MOVE SPACES TO AVGSALO
+002580        MOVE SPACES TO EMPCNTO
+002590        MOVE SPACES TO MINSALO
+002600        MOVE SPACES TO MAXSALO
+002610        MOVE 'SQLSTATE' TO MSGSQLC
+002620        MOVE SQLSTATE TO MSGREST
+002630        MOVE MSGLINET TO MSGLINEO
+002640     END-IF.
+002650*
+002660 3000-00-LIST-EMPLOYEES.
+002670     MOVE CA-WORKDEPT TO WORKDEPT-HV.
+002680     EXEC SQL
+002690       OPEN EMPLIST-CUR
+002700     END-EXEC.
+002710     MOVE 'Y' TO CA-LIST-CURSOR-OPEN.
+002720     MOVE '2' TO CA-SCREEN-ID.
+002730     MOVE LOW-VALUE TO TMAP020.
+002740     MOVE CA-WORKDEPT TO LDEPTO.
+002750     PERFORM 3000-10-FETCH-EMPLOYEE-PAGE
+002760     .
+002770 3000-10-FETCH-EMPLOYEE-PAGE.
+002780     MOVE LOW-VALUE TO TMAP020.
+002790     MOVE CA-WORKDEPT TO LDEPTO.
+002800     MOVE ZERO TO LIST-ROW-SUB.
+002810     MOVE SPACES TO MSGLINE2O.
+002820     PERFORM 3000-20-FETCH-ONE-ROW
+002830        UNTIL LIST-ROW-SUB = 10 OR SQLCODE NOT = ZERO.
+002840     IF SQLCODE NOT = ZERO AND LIST-ROW-SUB = ZERO
+002850        MOVE 'NO MORE EMPLOYEES IN THIS DEPARTMENT' TO
+002860             MSGLINE2O
+002870     END-IF.
+002880     SET SEND-IND-DATAO TO TRUE.
+002890     PERFORM 2000-11-SEND-LIST
+002900     .
+002910 3000-20-FETCH-ONE-ROW.
+002920     EXEC SQL
+002930       FETCH EMPLIST-CUR
+002940       INTO :LIST-EMPNO-HV, :LIST-LASTNAME-HV,
+002950            :LIST-JOB-HV, :LIST-SALARY-HV
+002960     END-EXEC.
+002970     IF SQLCODE = ZERO
+002980        ADD 1 TO LIST-ROW-SUB
+002990        MOVE LIST-EMPNO-HV    TO LEMPNOO (LIST-ROW-SUB)
+003000        MOVE LIST-LASTNAME-HV TO LNAMEO  (LIST-ROW-SUB)
+003010        MOVE LIST-JOB-HV      TO LJOBO   (LIST-ROW-SUB)
+003020        MOVE LIST-SALARY-HV   TO LSALO   (LIST-ROW-SUB)
+003030     END-IF
+003040     .
+003050*
+003060 2000-10-SEND.
+003070*
+003080     EVALUATE TRUE
+003090     WHEN SEND-IND-ERASE
+003100       EXEC CICS SEND MAP('TMAP01')
+003110         MAPSET('TMAPSET')
+003120         FROM (TMAP010)
+003130         ERASE
+003140       END-EXEC
+003150     WHEN SEND-IND-DATAO
+003160       EXEC CICS SEND MAP('TMAP01')
+003170         MAPSET('TMAPSET')
+003180         FROM (TMAP010)
+003190         DATAONLY
+003200       END-EXEC
+003210     WHEN SEND-IND-ALARM
+003220       EXEC CICS SEND MAP('TMAP01')
+003230         MAPSET('TMAPSET')
+003240         FROM (TMAP010)
+003250         DATAONLY
+003260         ALARM
+003270       END-EXEC
+003280     END-EVALUATE.
+003290*
+003300 2000-11-SEND-LIST.
+003310     EVALUATE TRUE
+003320     WHEN SEND-IND-DATAO
+003330       EXEC CICS SEND MAP('TMAP02')
+003340         MAPSET('TMAPSET')
+003350         FROM (TMAP020)
+003360         ERASE
+003370       END-EXEC
+003380     WHEN SEND-IND-ALARM
+003390       EXEC CICS SEND MAP('TMAP02')
+003400         MAPSET('TMAPSET')
+003410         FROM (TMAP020)
+003420         ERASE
+003430         ALARM
+003440       END-EXEC
+003450     END-EVALUATE
+003460     .
+003470*
+003480 8000-CLOSE-LIST-CURSOR.
+003490     IF CA-LIST-CURSOR-IS-OPEN
+003500        EXEC SQL
+003510          CLOSE EMPLIST-CUR
+003520        END-EXEC
+003530        MOVE 'N' TO CA-LIST-CURSOR-OPEN
+003540     END-IF
+003550     .
