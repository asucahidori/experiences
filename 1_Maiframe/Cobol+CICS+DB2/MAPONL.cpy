@@ -0,0 +1,50 @@
+000010*****************************************************************
+000020*  MAPONL  -  SYMBOLIC MAP COPY MEMBER FOR MAPSET TMAPSET       *
+000030*****************************************************************
+000040*
+000050* MODIFICATION HISTORY
+000060* ----------  ----  --------------------------------------------
+000070* 2026-08-09  RGM   ADD EMPCNTO/MINSALO/MAXSALO TO TMAP010 SO
+000080*                   THE AVERAGE SCREEN CAN SHOW HEADCOUNT AND
+000090*                   THE SALARY RANGE ALONGSIDE THE AVERAGE.
+000100* 2026-08-09  RGM   ADD TMAP02 - THE DEPARTMENT EMPLOYEE LIST
+000110*                   (DRILL-DOWN) SCREEN, SCROLLABLE VIA PF7/PF8.
+000120*
+000130 01  TMAP011.
+000140     05  FILLER                  PIC X(12).
+000150     05  DPTONOL                 COMP PIC S9(4).
+000160     05  DPTONOF                 PICTURE X.
+000170     05  FILLER REDEFINES DPTONOF.
+000180         10  DPTONOA             PIC X.
+000190     05  DPTONOI                 PIC X(03).
+000200 01  TMAP010 REDEFINES TMAP011.
+000210     05  FILLER                  PIC X(12).
+000220     05  FILLER                  PIC X(03).
+000230     05  DPTONOO                 PIC X(03).
+000240     05  FILLER                  PIC X(03).
+000250     05  AVGSALO                 PIC X(11).
+000260     05  FILLER                  PIC X(03).
+000270     05  EMPCNTO                 PIC X(05).
+000280     05  FILLER                  PIC X(03).
+000290     05  MINSALO                 PIC X(11).
+000300     05  FILLER                  PIC X(03).
+000310     05  MAXSALO                 PIC X(11).
+000320     05  FILLER                  PIC X(03).
+000330     05  MSGLINEO                PIC X(79).
+000340*
+000350 01  TMAP021.
+000360     05  FILLER                  PIC X(12).
+000370 01  TMAP020 REDEFINES TMAP021.
+000380     05  FILLER                  PIC X(12).
+000390     05  LDEPTO                  PIC X(03).
+000400     05  LLINE OCCURS 10 TIMES.
+000410         10  FILLER              PIC X(03).
+000420         10  LEMPNOO             PIC X(06).
+000430         10  FILLER              PIC X(03).
+000440         10  LNAMEO              PIC X(15).
+000450         10  FILLER              PIC X(03).
+000460         10  LJOBO               PIC X(08).
+000470         10  FILLER              PIC X(03).
+000480         10  LSALO               PIC X(11).
+000490     05  FILLER                  PIC X(03).
+000500     05  MSGLINE2O               PIC X(79).
