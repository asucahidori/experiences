@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020*  CUSTINFQ  -  DB2 HOST VARIABLE DECLARE FOR P390.CUSTINFO     *
+000030*****************************************************************
+000040*
+000050* MODIFICATION HISTORY
+000060* ----------  ----  --------------------------------------------
+000070* 2026-08-09  RGM   ADD CUSTSTATUS, CUSTEMAIL AND CUSTCLOSEDT
+000080*                   FOR THE CUSTOMER STATUS/CLOSED-ACCOUNT WORK.
+000090*
+000100 01  CUSTINFO-HOST-VARIABLES.
+000110     05  CUSTIDC                     PIC X(14).
+000120     05  CUSTNAME                    PIC X(30).
+000130     05  CUSTSEX                     PIC X(01).
+000140     05  CUSTADDR                    PIC X(30).
+000150     05  CUSTCITY                    PIC X(20).
+000160     05  CUSTTEL                     PIC X(15).
+000170     05  ZIPCODE                     PIC X(09).
+000180     05  CUSTSTATUS                  PIC X(01).
+000190         88  CUSTSTATUS-ACTIVE           VALUE 'A'.
+000200         88  CUSTSTATUS-CLOSED           VALUE 'C'.
+000210     05  CUSTEMAIL                   PIC X(40).
+000220     05  CUSTCLOSEDT                 PIC X(10).
