@@ -1,91 +1,345 @@
-000100        IDENTIFICATION                  DIVISION.     
-000200        PROGRAM-ID.                     CUSTINFQ.     
-000400       *                                              
-000500        ENVIRONMENT                     DIVISION.     
-000600       *                                              
-000700        DATA                            DIVISION.     
-000710       *                                              
-000711        FILE                            SECTION.      
-000720       *                                              
-000800        WORKING-STORAGE                 SECTION.      
-000801       *                                              
-000802        01  SWITCHES.                                 
-000803            05 END-OF-INQUIRIES-SW PIC X   VALUE 'N'. 
-000804               88 END-OF-INQUIRIES         VALUE 'Y'. 
-000805            05 CUSTINFO-FOUND-SW   PIC X.             
-000806               88 CUSTINFO-FOUND           VALUE 'Y'. 
-000807       *                                              
-000808            EXEC SQL                                               
-000809              INCLUDE CUSTINFQ                                     
-000810            END-EXEC.                                              
-000811       *                                                           
-000812            EXEC SQL                                               
-000813              INCLUDE SQLCA                                        
-000814            END-EXEC.                                              
-001430       *                                                           
-001500        PROCEDURE                       DIVISION.                  
-001510        000-DISPLAY-CUSTINFO-ROWS.                                 
-001520            PERFORM 100-DISPLAY-CUSTINFO-ROW                       
-001530              UNTIL END-OF-INQUIRIES.                              
-001540            STOP RUN                                               
-001550            .                                                      
-001560        100-DISPLAY-CUSTINFO-ROW.                                  
-001570            PERFORM 110-ACCEPT-CUSTINFO-ID.                        
-001580            IF NOT END-OF-INQUIRIES                                
-001590              MOVE 'Y' TO CUSTINFO-FOUND-SW 
-001591              PERFORM 120-GET-CUSTINFO-ROW                          
-001592              IF CUSTINFO-FOUND                                     
-001593                 PERFORM 130-DISPLAY-CUSTINFO-LINES                 
-001594              ELSE                                                  
-001595                 PERFORM 140-DISPLAY-ERROR-LINES                    
-001596              END-IF                                                
-001597             END-IF                                                 
-001600             .                                                      
-001700        110-ACCEPT-CUSTINFO-ID.                                     
-001710            DISPLAY '-------------------------------------------'.  
-001720            DISPLAY 'KEY IN THE NEXT CUSTIDC IN AND PRESS ENTER'.   
-001730            DISPLAY 'OR KEY IN 999999999999 AND ENTER TO QUIT.'.    
-001740            ACCEPT CUSTIDC.                                         
-001750            IF CUSTIDC = '99999999999999'                           
-001760              MOVE 'Y' TO END-OF-INQUIRIES-SW                       
-001770            END-IF                                                  
-001780            .                                                       
-001790        120-GET-CUSTINFO-ROW.                                       
-001791            EXEC SQL                                                  
-001792              SELECT CUSTIDC,   CUSTNAME,   CUSTSEX,                  
-001793                     CUSTADDR,  CUSTCITY,   CUSTTEL,                  
-001794                     ZIPCODE                                          
-001795              INTO :CUSTIDC,  :CUSTNAME,  :CUSTSEX,                   
-001796                   :CUSTADDR, :CUSTCITY,  :CUSTTEL,                   
-001797                   :ZIPCODE                                           
-001798              FROM  P390.CUSTINFO                                     
-001799                 WHERE CUSTIDC = :CUSTIDC                             
-001800            END-EXEC.                                                 
-001801       *                                                              
-002200            IF SQLCODE NOT = 0                                        
-002300              DISPLAY 'SQLCODE= ' SQLCODE                             
-002310              MOVE 'N' TO CUSTINFO-FOUND-SW.                          
-002500            .                                                         
-002501       *                                                              
-002510        130-DISPLAY-CUSTINFO-LINES.                                   
-002511       *                                                              
-002512            DISPLAY '-------------------------------------------'.       
-002513            DISPLAY '  CUSTINFO ' CUSTIDC.                               
-002514            DISPLAY '  NAME     ' CUSTNAME ' '  CUSTSEX.                 
-002515            DISPLAY '  ADDRESS  ' CUSTADDR.                              
-002516            DISPLAY '  CUSTCITY ' CUSTCITY .                             
-002600       *                                                                 
-002700        140-DISPLAY-ERROR-LINES.                                         
-002800       *                                                                 
-002900            DISPLAY '-------------------------------------------'.       
-003000            DISPLAY '  CUSTINFO ID ' CUSTIDC ' NOT FOUND.'.              
-003500       *                                                                 
-****** **************************** Bottom of Data ****************************
-
-
-
-
-
-
-
-                       
\ No newline at end of file
+000100 IDENTIFICATION                  DIVISION.
+000200 PROGRAM-ID.                     CUSTINFQ.
+000300 AUTHOR.                         LEE.
+000400 INSTALLATION.                   DATA PROCESSING CENTER.
+000500 DATE-WRITTEN.                   1998-04-02.
+000600 DATE-COMPILED.
+000700*
+000800* MODIFICATION HISTORY
+000900* ----------  ----  --------------------------------------------
+001000* 2026-08-09  RGM   CONVERT TO FILE-DRIVEN BATCH INQUIRY (WAS
+001100*                   TERMINAL ACCEPT/SENTINEL LOOP ONLY).
+001200* 2026-08-09  RGM   ADD NAME-SEARCH INQUIRY MODE VIA CURSOR
+001300*                   AGAINST P390.CUSTINFO WITH A LIKE PREDICATE.
+001400* 2026-08-09  RGM   ADD INQUIRY AUDIT LOG (USERID, TIMESTAMP,
+001500*                   CUSTIDC, FOUND/NOT-FOUND) FOR PII COMPLIANCE.
+001600* 2026-08-09  RGM   VALIDATE CUSTIDC FORMAT BEFORE THE SELECT.
+001700* 2026-08-09  RGM   ADD CUSTSTATUS/CUSTEMAIL, SUPPRESS CLOSED
+001800*                   ACCOUNTS FROM THE NORMAL DISPLAY.
+001850* 2026-08-09  RGM   TRIM RPT-DETAIL-LINE'S TRAILING FILLER BY TWO
+001860*                   BYTES - IT ADDED UP TO 135 AGAINST A 133-BYTE
+001870*                   CUSTRPT-REC AND WAS GETTING SILENTLY TRUNCATED
+001880*                   ON EVERY MOVE TO THE REPORT RECORD.
+001900*
+002000 ENVIRONMENT                     DIVISION.
+002100 CONFIGURATION                   SECTION.
+002200 INPUT-OUTPUT                    SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CUSTID-FILE          ASSIGN TO CUSTIDF
+002500                                 ORGANIZATION IS SEQUENTIAL.
+002600     SELECT CUSTRPT-FILE         ASSIGN TO CUSTRPT
+002700                                 ORGANIZATION IS SEQUENTIAL.
+002800     SELECT AUDIT-FILE           ASSIGN TO CUSTAUD
+002900                                 ORGANIZATION IS SEQUENTIAL.
+003000*
+003100 DATA                            DIVISION.
+003200*
+003300 FILE                            SECTION.
+003400*
+003500* INPUT DRIVER FILE - ONE INQUIRY REQUEST PER RECORD.
+003600 FD  CUSTID-FILE
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD
+003900     BLOCK CONTAINS 0 RECORDS.
+004000 01  CUSTID-FILE-REC.
+004100     05  CIQ-MODE                PIC X(01).
+004200         88  CIQ-MODE-ID                 VALUE 'I'.
+004300         88  CIQ-MODE-NAME               VALUE 'N'.
+004400     05  CIQ-CUSTIDC             PIC X(14).
+004500     05  CIQ-CUSTNAME            PIC X(30).
+004600     05  FILLER                  PIC X(25).
+004700*
+004800* PRINTED AUDIT REPORT OF THE INQUIRIES RUN THIS BATCH.
+004900 FD  CUSTRPT-FILE
+005000     RECORDING MODE IS F
+005100     LABEL RECORDS ARE STANDARD
+005200     BLOCK CONTAINS 0 RECORDS.
+005300 01  CUSTRPT-REC                 PIC X(133).
+005400*
+005500* COMPLIANCE AUDIT TRAIL OF EVERY INQUIRY ISSUED.
+005600 FD  AUDIT-FILE
+005700     RECORDING MODE IS F
+005800     LABEL RECORDS ARE STANDARD
+005900     BLOCK CONTAINS 0 RECORDS.
+006000 01  AUDIT-FILE-REC.
+006100     05  AUD-USERID              PIC X(08).
+006200     05  AUD-DATE                PIC X(08).
+006300     05  AUD-TIME                PIC X(08).
+006400     05  AUD-CUSTIDC             PIC X(14).
+006500     05  AUD-FOUND-FLAG          PIC X(01).
+006600         88  AUD-FOUND                   VALUE 'Y'.
+006700         88  AUD-NOT-FOUND               VALUE 'N'.
+006800*
+006900 WORKING-STORAGE                 SECTION.
+007000*
+007100 01  SWITCHES.
+007200     05 END-OF-INQUIRIES-SW      PIC X   VALUE 'N'.
+007300        88 END-OF-INQUIRIES              VALUE 'Y'.
+007400     05 CUSTID-EOF-SW            PIC X   VALUE 'N'.
+007500        88 CUSTID-EOF                    VALUE 'Y'.
+007600     05 CUSTINFO-FOUND-SW        PIC X   VALUE 'N'.
+007700        88 CUSTINFO-FOUND                VALUE 'Y'.
+007800     05 CUSTINFO-CLOSED-SW       PIC X   VALUE 'N'.
+007900        88 CUSTINFO-CLOSED               VALUE 'Y'.
+008000     05 CUSTIDC-VALID-SW         PIC X   VALUE 'Y'.
+008100        88 CUSTIDC-VALID                 VALUE 'Y'.
+008200     05 CURSOR-EOF-SW            PIC X   VALUE 'N'.
+008300        88 CURSOR-EOF                    VALUE 'Y'.
+008400*
+008500 01  RPT-DETAIL-LINE.
+008600     05  RPT-CUSTIDC             PIC X(14).
+008700     05  FILLER                  PIC X(02) VALUE SPACES.
+008800     05  RPT-CUSTNAME            PIC X(30).
+008900     05  FILLER                  PIC X(02) VALUE SPACES.
+009000     05  RPT-CUSTADDR            PIC X(30).
+009100     05  FILLER                  PIC X(02) VALUE SPACES.
+009200     05  RPT-CUSTCITY            PIC X(20).
+009300     05  FILLER                  PIC X(02) VALUE SPACES.
+009400     05  RPT-ZIPCODE             PIC X(09).
+009500     05  FILLER                  PIC X(22) VALUE SPACES.
+009600*
+009700 01  AUD-USERID-WS               PIC X(08) VALUE SPACES.
+009800*
+009900     EXEC SQL
+010000       INCLUDE CUSTINFQ
+010100     END-EXEC.
+010200*
+010300     EXEC SQL
+010400       INCLUDE SQLCA
+010500     END-EXEC.
+010600*
+010700* CURSOR FOR THE NAME-SEARCH (WILDCARD) INQUIRY MODE.
+010800     EXEC SQL
+010900       DECLARE CUSTNAME-CUR CURSOR FOR
+011000         SELECT CUSTIDC,   CUSTNAME,   CUSTSEX,
+011100                CUSTADDR,  CUSTCITY,   CUSTTEL,
+011200                ZIPCODE,   CUSTSTATUS, CUSTEMAIL,
+011300                CUSTCLOSEDT
+011400         FROM   P390.CUSTINFO
+011500         WHERE  CUSTNAME LIKE :CIQ-CUSTNAME
+011600     END-EXEC.
+011700*
+011800 PROCEDURE                       DIVISION.
+011900 000-DISPLAY-CUSTINFO-ROWS.
+012000     PERFORM 010-OPEN-FILES.
+012100     PERFORM 100-DISPLAY-CUSTINFO-ROW
+012200       UNTIL END-OF-INQUIRIES.
+012300     PERFORM 900-CLOSE-FILES.
+012400     STOP RUN
+012500     .
+012600 010-OPEN-FILES.
+012700     OPEN INPUT  CUSTID-FILE.
+012800     OPEN OUTPUT CUSTRPT-FILE.
+012900     OPEN EXTEND AUDIT-FILE.
+013000     DISPLAY 'USER' UPON ENVIRONMENT-NAME.
+013050     ACCEPT AUD-USERID-WS FROM ENVIRONMENT-VALUE.
+013100     IF AUD-USERID-WS = SPACES
+013200        MOVE 'BATCH'  TO AUD-USERID-WS
+013300     END-IF.
+013400     PERFORM 020-READ-CUSTID-FILE.
+013500     IF CUSTID-EOF
+013600        MOVE 'Y' TO END-OF-INQUIRIES-SW
+013700     END-IF
+013800     .
+013900 020-READ-CUSTID-FILE.
+014000     READ CUSTID-FILE
+014100       AT END MOVE 'Y' TO CUSTID-EOF-SW
+014200     END-READ
+014300     .
+014400 100-DISPLAY-CUSTINFO-ROW.
+014500     MOVE 'Y' TO CUSTINFO-FOUND-SW
+014600     MOVE 'N' TO CUSTINFO-CLOSED-SW
+014700     PERFORM 105-VALIDATE-CUSTINFO-ID
+014800     IF CUSTIDC-VALID
+014900        EVALUATE TRUE
+015000          WHEN CIQ-MODE-NAME
+015100            PERFORM 125-SEARCH-CUSTINFO-BY-NAME
+015200          WHEN OTHER
+015300            MOVE CIQ-CUSTIDC TO CUSTIDC
+015400            PERFORM 120-GET-CUSTINFO-ROW
+015500            PERFORM 150-WRITE-AUDIT-LOG
+015600            IF CUSTINFO-FOUND
+015700               IF CUSTINFO-CLOSED
+015800                  PERFORM 135-DISPLAY-CUSTINFO-CLOSED-LINE
+015900               ELSE
+016000                  PERFORM 130-DISPLAY-CUSTINFO-LINES
+016100               END-IF
+016200            ELSE
+016300               PERFORM 140-DISPLAY-ERROR-LINES
+016400            END-IF
+016500        END-EVALUATE
+016600     ELSE
+016700        PERFORM 145-DISPLAY-INVALID-FORMAT-LINE
+016800     END-IF
+016900     PERFORM 020-READ-CUSTID-FILE
+017000     IF CUSTID-EOF
+017100        MOVE 'Y' TO END-OF-INQUIRIES-SW
+017200     END-IF
+017300     .
+017400 105-VALIDATE-CUSTINFO-ID.
+017500     MOVE 'Y' TO CUSTIDC-VALID-SW.
+017600     IF CIQ-MODE-ID
+017700        IF CIQ-CUSTIDC NOT NUMERIC
+017800           MOVE 'N' TO CUSTIDC-VALID-SW
+017900        END-IF
+018000     END-IF
+018100     .
+018200 120-GET-CUSTINFO-ROW.
+018300     EXEC SQL
+018400       SELECT CUSTIDC,   CUSTNAME,   CUSTSEX,
+018500              CUSTADDR,  CUSTCITY,   CUSTTEL,
+018600              ZIPCODE,   CUSTSTATUS, CUSTEMAIL,
+018700              CUSTCLOSEDT
+018800       INTO :CUSTIDC,  :CUSTNAME,  :CUSTSEX,
+018900            :CUSTADDR, :CUSTCITY,  :CUSTTEL,
+019000            :ZIPCODE,  :CUSTSTATUS,:CUSTEMAIL,
+019100            :CUSTCLOSEDT
+019200       FROM  P390.CUSTINFO
+019300          WHERE CUSTIDC = :CUSTIDC
+019400     END-EXEC.
+019500*
+019600     IF SQLCODE NOT = 0
+019700        DISPLAY 'SQLCODE= ' SQLCODE
+019800        MOVE 'N' TO CUSTINFO-FOUND-SW
+019900     ELSE
+020000        IF CUSTSTATUS-CLOSED
+020100           MOVE 'Y' TO CUSTINFO-CLOSED-SW
+020200        END-IF
+020300     END-IF
+020400     .
+020500 125-SEARCH-CUSTINFO-BY-NAME.
+020600     MOVE 'N' TO CURSOR-EOF-SW.
+020700     EXEC SQL
+020800       OPEN CUSTNAME-CUR
+020900     END-EXEC.
+021000     IF SQLCODE NOT = 0
+021100        MOVE 'N' TO CUSTINFO-FOUND-SW
+021200        PERFORM 142-DISPLAY-NAME-NOT-FOUND-LINE
+021210        PERFORM 150-WRITE-AUDIT-LOG
+021300     ELSE
+021400        PERFORM 127-FETCH-CUSTINFO-ROW
+021410        IF CURSOR-EOF
+021420           MOVE 'N' TO CUSTINFO-FOUND-SW
+021430           PERFORM 142-DISPLAY-NAME-NOT-FOUND-LINE
+021440           PERFORM 150-WRITE-AUDIT-LOG
+021450        ELSE
+021500           PERFORM UNTIL CURSOR-EOF
+021600              PERFORM 150-WRITE-AUDIT-LOG
+021700              IF CUSTINFO-CLOSED
+021800                 PERFORM 135-DISPLAY-CUSTINFO-CLOSED-LINE
+021900              ELSE
+022000                 PERFORM 130-DISPLAY-CUSTINFO-LINES
+022100              END-IF
+022200              PERFORM 127-FETCH-CUSTINFO-ROW
+022300           END-PERFORM
+022310        END-IF
+022400        EXEC SQL
+022500          CLOSE CUSTNAME-CUR
+022600        END-EXEC
+022700     END-IF
+022800     .
+022900 127-FETCH-CUSTINFO-ROW.
+023000     EXEC SQL
+023100       FETCH CUSTNAME-CUR
+023200       INTO :CUSTIDC,  :CUSTNAME,  :CUSTSEX,
+023300            :CUSTADDR, :CUSTCITY,  :CUSTTEL,
+023400            :ZIPCODE,  :CUSTSTATUS,:CUSTEMAIL,
+023500            :CUSTCLOSEDT
+023600     END-EXEC.
+023700     IF SQLCODE = 0
+023800        MOVE 'Y' TO CUSTINFO-FOUND-SW
+023900        MOVE 'N' TO CUSTINFO-CLOSED-SW
+024000        IF CUSTSTATUS-CLOSED
+024100           MOVE 'Y' TO CUSTINFO-CLOSED-SW
+024200        END-IF
+024300     ELSE
+024400        MOVE 'Y' TO CURSOR-EOF-SW
+024500     END-IF
+024600     .
+024700 130-DISPLAY-CUSTINFO-LINES.
+024800*
+024900     DISPLAY '-------------------------------------------'.
+025000     DISPLAY '  CUSTINFO ' CUSTIDC.
+025100     DISPLAY '  NAME     ' CUSTNAME ' '  CUSTSEX.
+025200     DISPLAY '  ADDRESS  ' CUSTADDR.
+025300     DISPLAY '  CUSTCITY ' CUSTCITY.
+025400     DISPLAY '  EMAIL    ' CUSTEMAIL.
+025500     MOVE CUSTIDC   TO RPT-CUSTIDC
+025600     MOVE CUSTNAME  TO RPT-CUSTNAME
+025700     MOVE CUSTADDR  TO RPT-CUSTADDR
+025800     MOVE CUSTCITY  TO RPT-CUSTCITY
+025900     MOVE ZIPCODE   TO RPT-ZIPCODE
+026000     MOVE RPT-DETAIL-LINE TO CUSTRPT-REC
+026100     WRITE CUSTRPT-REC
+026200     .
+026300 135-DISPLAY-CUSTINFO-CLOSED-LINE.
+026400*
+026500     DISPLAY '-------------------------------------------'.
+026600     DISPLAY '  CUSTINFO ' CUSTIDC.
+026700     DISPLAY '  CUSTOMER CLOSED ON ' CUSTCLOSEDT.
+026800     MOVE SPACES TO RPT-DETAIL-LINE
+026900     STRING '  CUSTINFO ' CUSTIDC ' CUSTOMER CLOSED ON '
+027000            CUSTCLOSEDT DELIMITED BY SIZE
+027100            INTO RPT-DETAIL-LINE
+027200     MOVE RPT-DETAIL-LINE TO CUSTRPT-REC
+027300     WRITE CUSTRPT-REC
+027400     .
+027500 140-DISPLAY-ERROR-LINES.
+027600*
+027700     DISPLAY '-------------------------------------------'.
+027800     DISPLAY '  CUSTINFO ID ' CIQ-CUSTIDC ' NOT FOUND.'.
+027900     MOVE SPACES TO RPT-DETAIL-LINE
+028000     STRING '  CUSTINFO ID ' CIQ-CUSTIDC ' NOT FOUND.'
+028100            DELIMITED BY SIZE INTO RPT-DETAIL-LINE
+028200     MOVE RPT-DETAIL-LINE TO CUSTRPT-REC
+028300     WRITE CUSTRPT-REC
+028400     .
+028410 142-DISPLAY-NAME-NOT-FOUND-LINE.
+028420*
+028430     DISPLAY '-------------------------------------------'.
+028440     DISPLAY '  CUSTNAME    ' CIQ-CUSTNAME ' NOT FOUND.'.
+028450     MOVE SPACES TO RPT-DETAIL-LINE
+028460     STRING '  CUSTNAME    ' CIQ-CUSTNAME ' NOT FOUND.'
+028470            DELIMITED BY SIZE INTO RPT-DETAIL-LINE
+028480     MOVE RPT-DETAIL-LINE TO CUSTRPT-REC
+028490     WRITE CUSTRPT-REC
+028495     .
+028500 145-DISPLAY-INVALID-FORMAT-LINE.
+028600*
+028700     DISPLAY '-------------------------------------------'.
+028800     DISPLAY '  CUSTINFO ID ' CIQ-CUSTIDC
+028900             ' INVALID ID FORMAT, RE-ENTER'.
+029000     MOVE SPACES TO RPT-DETAIL-LINE
+029100     STRING '  CUSTINFO ID ' CIQ-CUSTIDC
+029200            ' INVALID ID FORMAT, RE-ENTER' DELIMITED BY SIZE
+029300            INTO RPT-DETAIL-LINE
+029400     MOVE RPT-DETAIL-LINE TO CUSTRPT-REC
+029500     WRITE CUSTRPT-REC
+029600     MOVE 'N' TO CUSTINFO-FOUND-SW
+029800     PERFORM 150-WRITE-AUDIT-LOG
+029900     .
+030000 150-WRITE-AUDIT-LOG.
+030100     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+030200     ACCEPT AUD-TIME FROM TIME.
+030300     MOVE AUD-USERID-WS TO AUD-USERID.
+030400     IF CIQ-MODE-NAME
+030450        IF CUSTINFO-FOUND
+030460           MOVE CUSTIDC      TO AUD-CUSTIDC
+030470        ELSE
+030480           MOVE CIQ-CUSTNAME TO AUD-CUSTIDC
+030490        END-IF
+030600     ELSE
+030700        MOVE CIQ-CUSTIDC  TO AUD-CUSTIDC
+030800     END-IF.
+030900     IF CUSTINFO-FOUND
+031000        SET AUD-FOUND     TO TRUE
+031100     ELSE
+031200        SET AUD-NOT-FOUND TO TRUE
+031300     END-IF.
+031400     WRITE AUDIT-FILE-REC
+031500     .
+031600 900-CLOSE-FILES.
+031700     CLOSE CUSTID-FILE.
+031800     CLOSE CUSTRPT-FILE.
+031900     CLOSE AUDIT-FILE
+032000     .
