@@ -0,0 +1,238 @@
+000010*********************************************************
+000020* C O B O L - D B 2
+000030* NIGHTLY BATCH SNAPSHOT OF PER-DEPARTMENT AVERAGE SALARY
+000040* INTO DSN8810.DEPT_SALARY_HIST, FOR SALARY TREND CHARTING.
+000050*********************************************************
+000060*----------------------------------------------
+000070 IDENTIFICATION                  DIVISION.
+000080 PROGRAM-ID.                     DEPTSAL.
+000090*
+000100 AUTHOR.                         RGM.
+000110 INSTALLATION.                   DATA PROCESSING CENTER.
+000120 DATE-WRITTEN.                   2026-08-09.
+000130 DATE-COMPILED.
+000140*
+000150* MODIFICATION HISTORY
+000160* ----------  ----  --------------------------------------------
+000170* 2026-08-09  RGM   NEW PROGRAM. RUNS AFTER EACH PAY CYCLE, WALKS
+000180*                   DSN8810.DEPT AND SNAPSHOTS THE SAME PER-
+000190*                   WORKDEPT HEADCOUNT/AVG/MIN/MAX SALARY THAT
+000200*                   EMPXYZ2'S 2000-01-DB2 COMPUTES ONLINE, INTO
+000210*                   DSN8810.DEPT_SALARY_HIST.
+000212* 2026-08-09  RGM   CARRY THE SNAPPED/EMPTY/ERROR CONTROL TOTALS
+000213*                   THROUGH TO THE REPORT FILE TRAILER, NOT JUST
+000214*                   SYSOUT; DROP THE UNUSED SNAPDT-HV FIELD (THE
+000215*                   INSERT ALREADY USES CURRENT DATE).
+000220*
+000230*----------------------------------------------
+000240 ENVIRONMENT                     DIVISION.
+000250*----------------------------------------------
+000260 CONFIGURATION                   SECTION.
+000270 INPUT-OUTPUT                    SECTION.
+000280 FILE-CONTROL.
+000290     SELECT DEPTRPT-FILE         ASSIGN TO DEPTRPT
+000300                                 ORGANIZATION IS SEQUENTIAL.
+000310 DATA                            DIVISION.
+000320*----------------------------------------------
+000330 FILE                            SECTION.
+000340*----------------------------------------------
+000350*
+000360* PRINTED LOG OF THE DEPARTMENTS SNAPSHOTTED THIS RUN.
+000370 FD  DEPTRPT-FILE
+000380     RECORDING MODE IS F
+000390     LABEL RECORDS ARE STANDARD
+000400     BLOCK CONTAINS 0 RECORDS.
+000410 01  DEPTRPT-REC                 PIC X(80).
+000420*
+000430 WORKING-STORAGE                 SECTION.
+000440*---------------------------------------------*
+000450* SWITCHES                                    *
+000460*---------------------------------------------*
+000470 01  SWITCHES.
+000480     05 DEPT-CURSOR-EOF-SW       PIC X   VALUE 'N'.
+000490        88 DEPT-CURSOR-EOF               VALUE 'Y'.
+000495     05 DEPT-SQL-ERROR-SW        PIC X   VALUE 'N'.
+000496        88 DEPT-SQL-ERROR                VALUE 'Y'.
+000500*--------------------------------------------*
+000510* CONTROL TOTALS                             *
+000520*--------------------------------------------*
+000530 01  CONTROL-TOTALS.
+000540     05 CT-DEPTS-READ            PIC S9(5) COMP VALUE ZERO.
+000550     05 CT-DEPTS-SNAPPED         PIC S9(5) COMP VALUE ZERO.
+000560     05 CT-DEPTS-EMPTY           PIC S9(5) COMP VALUE ZERO.
+000565     05 CT-DEPTS-ERROR           PIC S9(5) COMP VALUE ZERO.
+000570*
+000580 01  RPT-DETAIL-LINE.
+000590     05  RPT-DEPTNO              PIC X(03).
+000600     05  FILLER                  PIC X(02) VALUE SPACES.
+000610     05  RPT-EMPCNT              PIC ZZZZ9.
+000620     05  FILLER                  PIC X(02) VALUE SPACES.
+000630     05  RPT-AVGSAL              PIC Z,ZZZ,ZZ9.99.
+000640     05  FILLER                  PIC X(02) VALUE SPACES.
+000650     05  RPT-MINSAL              PIC Z,ZZZ,ZZ9.99.
+000660     05  FILLER                  PIC X(02) VALUE SPACES.
+000670     05  RPT-MAXSAL              PIC Z,ZZZ,ZZ9.99.
+000680     05  FILLER                  PIC X(28) VALUE SPACES.
+000690*
+000700 01  RPT-TOTALS-LINE.
+000710     05  FILLER                  PIC X(20) VALUE
+000720         'DEPARTMENTS READ  ='.
+000730     05  RPT-TOT-READ            PIC ZZZZ9.
+000732     05  FILLER                  PIC X(10) VALUE
+000733         ' SNAPPED ='.
+000734     05  RPT-TOT-SNAPPED         PIC ZZZZ9.
+000735     05  FILLER                  PIC X(09) VALUE
+000736         ' EMPTY ='.
+000737     05  RPT-TOT-EMPTY           PIC ZZZZ9.
+000738     05  FILLER                  PIC X(09) VALUE
+000739         ' ERROR ='.
+000740     05  RPT-TOT-ERROR           PIC ZZZZ9.
+000741     05  FILLER                  PIC X(12) VALUE SPACES.
+000750*--------------------------------------------*
+000760* DB2 HOST VARIABLES DECLARATION             *
+000770*--------------------------------------------*
+000780 01  DEPTNO-HV                   PIC X(3).
+000800 01  EMPCNT-HV                   PIC S9(8) COMP.
+000810 01  AVGSAL-HV                   PIC S9(7)V99 COMP-3.
+000820 01  AVGSAL-IN                   PIC S9(4) COMP-5.
+000830 01  MINSAL-HV                   PIC S9(7)V99 COMP-3.
+000840 01  MINSAL-IN                   PIC S9(4) COMP-5.
+000850 01  MAXSAL-HV                   PIC S9(7)V99 COMP-3.
+000860 01  MAXSAL-IN                   PIC S9(4) COMP-5.
+000870*--------------------------------------------*
+000880* SQLCA DECLARATION                          *
+000890*--------------------------------------------*
+000900     EXEC SQL
+000910       INCLUDE SQLCA
+000920     END-EXEC.
+000930*--------------------------------------------*
+000940* CURSOR OVER EVERY DEPARTMENT ON FILE       *
+000950*--------------------------------------------*
+000960     EXEC SQL
+000970       DECLARE DEPT-CUR CURSOR FOR
+000980         SELECT DEPTNO
+000990           FROM DSN8810.DEPT
+001000         ORDER BY DEPTNO
+001010     END-EXEC.
+001020*
+001030 PROCEDURE                       DIVISION.
+001040 000-SNAPSHOT-DEPT-SALARIES.
+001050     PERFORM 010-OPEN-FILES.
+001060     PERFORM 020-OPEN-DEPT-CURSOR.
+001070     PERFORM 100-SNAPSHOT-ONE-DEPT
+001080       UNTIL DEPT-CURSOR-EOF.
+001090     PERFORM 800-WRITE-CONTROL-TOTALS.
+001100     PERFORM 900-CLOSE-FILES.
+001110     STOP RUN
+001120     .
+001130 010-OPEN-FILES.
+001140     OPEN OUTPUT DEPTRPT-FILE.
+001160     .
+001170 020-OPEN-DEPT-CURSOR.
+001180     EXEC SQL
+001190       OPEN DEPT-CUR
+001200     END-EXEC.
+001210     PERFORM 030-FETCH-DEPT-CURSOR
+001220     .
+001230 030-FETCH-DEPT-CURSOR.
+001240     EXEC SQL
+001250       FETCH DEPT-CUR
+001260       INTO :DEPTNO-HV
+001270     END-EXEC.
+001280     IF SQLCODE = ZERO
+001290        ADD 1 TO CT-DEPTS-READ
+001300     ELSE
+001310        MOVE 'Y' TO DEPT-CURSOR-EOF-SW
+001320     END-IF
+001330     .
+001340 100-SNAPSHOT-ONE-DEPT.
+001350     PERFORM 110-COMPUTE-DEPT-SALARY.
+001360     IF DEPT-SQL-ERROR
+001362        ADD 1 TO CT-DEPTS-ERROR
+001364     ELSE
+001366        IF EMPCNT-HV = ZERO
+001370           ADD 1 TO CT-DEPTS-EMPTY
+001380        ELSE
+001390           PERFORM 120-INSERT-DEPT-SALARY-HIST
+001400           ADD 1 TO CT-DEPTS-SNAPPED
+001410        END-IF
+001415     END-IF.
+001420     PERFORM 130-WRITE-DEPT-LINE.
+001430     PERFORM 030-FETCH-DEPT-CURSOR
+001440     .
+001450 110-COMPUTE-DEPT-SALARY.
+001460     EXEC SQL
+001470       SELECT COUNT(*),
+001480              AVG(SALARY),
+001490              MIN(SALARY),
+001500              MAX(SALARY)
+001510         INTO :EMPCNT-HV,
+001520              :AVGSAL-HV:AVGSAL-IN,
+001530              :MINSAL-HV:MINSAL-IN,
+001540              :MAXSAL-HV:MAXSAL-IN
+001550         FROM DSN8810.EMP
+001560        WHERE WORKDEPT = :DEPTNO-HV
+001570     END-EXEC.
+001575     MOVE 'N' TO DEPT-SQL-ERROR-SW.
+001580     IF SQLCODE NOT = ZERO
+001582        DISPLAY 'DEPTSAL: SELECT FAILED FOR DEPTNO ' DEPTNO-HV
+001584                ' SQLCODE= ' SQLCODE
+001586        MOVE 'Y' TO DEPT-SQL-ERROR-SW
+001590        MOVE ZERO TO EMPCNT-HV
+001600        MOVE ZERO TO AVGSAL-HV
+001610        MOVE ZERO TO MINSAL-HV
+001620        MOVE ZERO TO MAXSAL-HV
+001625     ELSE
+001626        IF AVGSAL-IN = -1
+001627           MOVE ZERO TO EMPCNT-HV
+001628           MOVE ZERO TO AVGSAL-HV
+001629           MOVE ZERO TO MINSAL-HV
+001630           MOVE ZERO TO MAXSAL-HV
+001631        END-IF
+001635     END-IF
+001640     .
+001650 120-INSERT-DEPT-SALARY-HIST.
+001660     EXEC SQL
+001670       INSERT INTO DSN8810.DEPT_SALARY_HIST
+001680              (DEPTNO,      SNAPSHOT_DATE, EMP_COUNT,
+001690               AVG_SALARY,  MIN_SALARY,    MAX_SALARY)
+001700       VALUES (:DEPTNO-HV,  CURRENT DATE,  :EMPCNT-HV,
+001710               :AVGSAL-HV,  :MINSAL-HV,    :MAXSAL-HV)
+001720     END-EXEC.
+001730     IF SQLCODE NOT = ZERO
+001740        DISPLAY 'DEPTSAL: INSERT FAILED FOR DEPTNO ' DEPTNO-HV
+001750                ' SQLCODE= ' SQLCODE
+001760     END-IF
+001770     .
+001780 130-WRITE-DEPT-LINE.
+001790     MOVE SPACES TO RPT-DETAIL-LINE.
+001800     MOVE DEPTNO-HV TO RPT-DEPTNO.
+001810     MOVE EMPCNT-HV TO RPT-EMPCNT.
+001820     MOVE AVGSAL-HV TO RPT-AVGSAL.
+001830     MOVE MINSAL-HV TO RPT-MINSAL.
+001840     MOVE MAXSAL-HV TO RPT-MAXSAL.
+001850     MOVE RPT-DETAIL-LINE TO DEPTRPT-REC.
+001860     WRITE DEPTRPT-REC
+001870     .
+001880 800-WRITE-CONTROL-TOTALS.
+001890     MOVE SPACES TO DEPTRPT-REC.
+001900     WRITE DEPTRPT-REC.
+001910     MOVE SPACES TO RPT-TOTALS-LINE.
+001920     MOVE CT-DEPTS-READ TO RPT-TOT-READ.
+001922     MOVE CT-DEPTS-SNAPPED TO RPT-TOT-SNAPPED.
+001924     MOVE CT-DEPTS-EMPTY TO RPT-TOT-EMPTY.
+001926     MOVE CT-DEPTS-ERROR TO RPT-TOT-ERROR.
+001930     MOVE RPT-TOTALS-LINE TO DEPTRPT-REC.
+001940     WRITE DEPTRPT-REC.
+001950     DISPLAY 'DEPTSAL CONTROL TOTALS'.
+001960     DISPLAY '  DEPARTMENTS READ    = ' CT-DEPTS-READ.
+001970     DISPLAY '  DEPARTMENTS SNAPPED = ' CT-DEPTS-SNAPPED.
+001980     DISPLAY '  DEPARTMENTS EMPTY   = ' CT-DEPTS-EMPTY.
+001985     DISPLAY '  DEPARTMENTS ERROR   = ' CT-DEPTS-ERROR
+001990     .
+002000 900-CLOSE-FILES.
+002010     EXEC SQL
+002020       CLOSE DEPT-CUR
+002030     END-EXEC.
+002040     CLOSE DEPTRPT-FILE
+002050     .
