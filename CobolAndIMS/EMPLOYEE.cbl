@@ -1,264 +1,566 @@
-****** ***************************** Top of Data ******************************
-=COLS> ----+----1----+----2----+----3----+----4----+----5----+----6----+----7--
-000010       /********************************************************         
-000011       /* C O B O L - I M S                                              
-000020       /********************************************************         
-000100        IDENTIFICATION                  DIVISION.                        
-000200        PROGRAM-ID.                     EMPLOYEE.                        
-000300        AUTHOR.                         LEE.                             
-000400       *                                                                 
-000500        ENVIRONMENT                     DIVISION.                        
-000501       *CONFIGURATION                   SECTION.                         
-000502       *SOURCE-COMPUTER                 IBM-390.                         
-000510        INPUT-OUTPUT                    SECTION.                         
-000520        FILE-CONTROL.                                                    
-000530            SELECT 100-INPUT-FILE ASSIGN TO UT-S-INPUT.                  
-000600       *                                                                 
-000700        DATA                            DIVISION.                        
-000710       *                                                                 
-000711        FILE                            SECTION.                         
-000712       *                                                                 
-000713        FD  100-INPUT-FILE                                               
-000715            RECORDING MODE IS F                                          
-000716            LABEL RECORDS ARE STANDARD                                   
-000718            BLOCK CONTAINS 0 RECORDS.                                    
-000719       *                                                                 
-000720        01 100-INPUT-FILE-REC           PIC X(70).                       
-000730       *                                                                 
-000800        WORKING-STORAGE                 SECTION.                         
-000801       *------------------------------------------------------------     
-000802       ** WORK STORAGE SECTION                                           
-000803       *------------------------------------------------------------     
-000805       * IMS API                                                         
-000806        01 IMS-FUNCTION-CALLS.                                           
-000807           03 FUNC-GU             PIC X(04)  VALUE 'GU  '.               
-000808           03 FUNC-GN             PIC X(04)  VALUE 'GN  '.               
-000809           03 FUNC-GNP            PIC X(04)  VALUE 'GNP '.               
-000810           03 FUNC-GHU            PIC X(04)  VALUE 'GHU '.               
-000811           03 FUNC-GHN            PIC X(04)  VALUE 'GHN '.               
-000820           03 FUNC-GHNP           PIC X(04)  VALUE 'GHNP'.               
-000830           03 FUNC-ISRT           PIC X(04)  VALUE 'ISRT'.               
-000840           03 FUNC-DLET           PIC X(04)  VALUE 'DLET'.               
-000850           03 FUNC-REPL           PIC X(04)  VALUE 'REPL'.               
-001400       * ERROR MESSAGES                                                  
-001410        01 100-ERROR-MESSAGE.                                            
-001420           05                     PIC X(15)  VALUE 'IMS ERR,STATUS='.    
-001430           05  100-ERROR-STATUS   PIC X(02)  VALUE SPACE.                
-001431           05                     PIC X(04)  VALUE ',DB='.               
-001432           05  100-ERROR-DB       PIC X(08)  VALUE SPACE.                
-001433           05                     PIC X(09)  VALUE ',FB-NAME='.          
-001434           05  100-ERROR-FB       PIC X(08)  VALUE SPACES.               
-001440       *                                                                 
-001441       * SSA - SEARCH SEGMENT AUGUMENTS FOR EMPLOYEE DATABASE.           
-001442       * SSA FOR EMPLOYE ROOT SEGMENT                                    
-001443       *                                                                 
-001444        01 200-EMPLOYEE-SSA.                                             
-001445           05 200-SEGM-NAME       PIC X(08)  VALUE 'EMPLSEG'.            
-001446           05 200-COMMENT         PIC X(01)  VALUE '*'.                  
-001447           05 200-COMMAND-CODE1   PIC X(01)  VALUE '-'.                  
-001448           05 200-COMMAND-CODE2   PIC X(01)  VALUE '-'.                  
-001449           05 200-BEGIN-LP        PIC X(01)  VALUE '('.                  
-001450           05 200-SEGM-KEYNM      PIC X(01)  VALUE 'FRKEY'.              
-001451           05 200-REL-OPER        PIC X(01)  VALUE '='.                  
-001452           05 200-SEGM-KEY        PIC X(01)  VALUE SPACES.               
-001453           05 200-END-RP          PIC X(01)  VALUE ')'.                  
-001454       *                                                                 
-001455       * SSA FOR EDUCATION SEGMENT                                       
-001456       *                                                                 
-001457        01 210-EDUCATION-SSA.                                            
-001458           05 210-SEGM-NAME       PIC X(08)  VALUE 'EDUCSEG'.            
-001459           05                     PIC X(01)  VALUE '*'.                  
-001460           05 210-COMMAND-CODE1   PIC X(01)  VALUE '-'.                  
-001461           05 210-COMMAND-CODE2   PIC X(01)  VALUE '-'.                  
-001462           05 210-BEGIN-LP        PIC X(01)  VALUE '('.                  
-001463           05 210-SEGM-KEYNM      PIC X(01)  VALUE 'FDKEY'.              
-001464           05 210-REL-OPER        PIC X(01)  VALUE '='.                  
-001465           05 210-SEGM-KEY        PIC X(01)  VALUE SPACES.               
-001466           05 210-END-RP          PIC X(01)  VALUE ')'.                  
-001467       *                                                                 
-001468       * I/O AREA - USED TO HOLD DATA PASSED TO AND FROM THE DB          
-001469       *                                                                 
-001470        01 SEGMENT-IO-AREA.                                              
-001471           05 EMPLOYEE-SEGMENT-IO-AREA.                                  
-001472              10 EMPLOYEE-NUM   PIC X(06) VALUE SPACES.                  
-001473              10 LAST-NAME      PIC X(10) VALUE SPACES.                  
-001474              10 FIRST-NAME     PIC X(06) VALUE SPACES.                  
-001475              10 EMPLOYEE-SSN   PIC X(09) VALUE SPACES.                  
-001476           05 EDUCATION-SEGMENT-IO-AREA.                                 
-001477              10 EDUCATION-CODE PIC X(02) VALUE SPACES.                  
-001478              10 SCHOOL-NAME    PIC X(08) VALUE SPACES.                  
-001480              10 SCHOOL-DEGREE  PIC X(05) VALUE SPACES.                  
-001481       *                                                                 
-001482       *                                                                 
-001483       * INPUT FILE HOLD AREA                                            
-001484       *                                                                 
-001485        01 400-INPUT-FILE-AREA.                                          
-001486           05 400-DATABASE-FUNCTION    PIC X(08)  VALUE SPACES.          
-001487           05 400-ROOT-FUNCTION        PIC X(08)  VALUE SPACES.          
-001488           05 400-EMPLOYEE-NUM         PIC X(06)  VALUE SPACES.          
-001489           05 400-EMPLOYEE-LAST-NAME   PIC X(10)  VALUE SPACES.          
-001490           05 400-EMPLOYEE-FIRST-NAME  PIC X(06)  VALUE SPACES.          
-001491           05 400-EMPLOYEE-SSN         PIC X(09)  VALUE SPACES.          
-001492           05 400-EDUC-FUNCTION        PIC X(08)  VALUE SPACES.          
-001493           05 400-EDUC-CODE            PIC X(02)  VALUE SPACES.          
-001494           05 400-EDUC-SCHOOL          PIC X(08)  VALUE SPACES.          
-001495           05 400-EDUC-DEGREE          PIC X(05)  VALUE SPACES.          
-001496       *                                                                 
-001497        01 500-HOLD-AREA.                                                
-001498           05 500-END-OF-FILE          PIC X(01)  VALUE 'N'.             
-001499           05 500-IMS-ERROR            PIC X(01)  VALUE 'N'.             
-001500       *------------------------------------------------------------     
-001501       ***  LINKAGE SECTION                                              
-001503       *------------------------------------------------------------     
-001504        LINKAGE SECTION.                                                 
-001505       *                                                                 
-001506       * PCB MASK FOR THE DATABASE DEFINED IN OUR PSB.                   
-001507       *                                                                 
-001508        01 EMPLOYEE-DB-PCB-MASK.                                         
-001509           05 PCB-DBD-NAME             PIC X(08).                        
-001510           05 PCB-SEG-LEVEL            PIC X(08).                        
-001511           05 PCB-DBD-NAME             PIC X(08).                        
-001512           05 PCB-DBD-NAME             PIC X(08).                        
-001513           05 PCB-DBD-NAME             PIC X(08).                        
-001514           05 PCB-DBD-NAME             PIC X(08).                        
-001515           05 PCB-DBD-NAME             PIC X(08).                        
-001516           05 PCB-DBD-NAME             PIC X(08).                        
-001517           05 PCB-DBD-NAME             PIC X(08).                        
-001518       *-------------------------------------------------------*         
-001519       *** PROCEDURE             DIVISION.                               
-001520       *-------------------------------------------------------*         
-001521       *                                                                 
-001522        PROCEDURE             DIVISION.                                  
-001523        A000-MAIN-PROCESS.                                               
-001524            ENTRY 'DLITCBL' USING EMPLOYEE-DB-PCB-MASK.                  
-001525            PERFORM A000-INITIALIZE.                                     
-001526            PERFORM B000-PROCESS-RECORD                                  
-001527              UNTIL 500-END-OF-FILE = 'Y' OR                             
-001528                    500-IMS-ERROR   = 'Y'                                
-001529            END-PERFORM.                                                 
-001530            CLOSE 100-INPUT-FILE                                         
-001531            GOBACK.                                                      
-002690       *                                                                 
-002691        A000-INITIALIZE.                                                 
-002692            OPEN INPUT  100-INPUT-FILE.                                  
-002693            PERFORM U100-READ-INPUT-FILE.                                
-002694            IF 500-END-OF-FILE = 'Y'                                     
-002695               DISPLAY 'ERROR-INPUT FILE IS EMPTY'                       
-002696            END-IF.                                                      
-002703       *                                                                 
-002704        B000-PROCESS-RECORD.                                             
-002705       *                                                                 
-002706            EVALUATE 400-DATABASE-FUNCTION                               
-002707              WHEN 'INQUIRY'                                             
-002708                PERFORM C000-INQUIRY-EMPLOYEE                            
-002709              WHEN 'UPDATE'                                              
-002710                PERFORM C100-UPDATE-EMPLOYEE                             
-002711            END-EVALUATE                                                 
-002712            PERFORM U100-READ-INPUT-FILE                                 
-002715            .                                                            
-002716       *                                                                 
-002717       *------------------------------------------------------------     
-002718       ***  DATA PROCESSING                                              
-002719       *------------------------------------------------------------     
-002720       *                                                                 
-002721        C000-INQUIRY-EMPLOYEE.                                           
-002722            MOVE 400-EMPLOYEE-NUM TO 200-SEGM-KEY                        
-002723            CALL 'CBLTDLI' USING FUNC-GU                                 
-002724                             EMPLOYEE-DB-PCB-MASK                        
-002725                             EMPLOYEE-SEGMENT-IO-AREA                    
-002726                             200-EMPLOYEE-SSA                            
-002727            PERFORM C025-EVALUATE-STATUS-CODE                            
-002728            .                                                            
-002729       *                                                                 
-002730        C100-UPDATE-IMPLOYEE.                                            
-002731            MOVE 400-EMPLOYEE-NUM TO 200-SEGM-KEY                        
-002732              CALL 'CBLTDLI' USING FUNC-GU                               
-002733                             EMPLOYEE-DB-PCB-MASK                        
-002734                             EMPLOYEE-SEGMENT-IO-AREA                    
-002735                             200-EMPLOYEE-SSA                            
-002737            .                                                            
-002738            EVALUATE PCB-STATUS-CODE                                     
-002739              WHEN SPACES                                                
-002740                   EVALUATE 400-ROOT-FUNCTION                            
-002741                     WHEN 'DELETE'                                       
-002742                       PERFORM D100-DELETE-EMPLOYEE-SEGMENT              
-002743                     WHEN OTHER                                          
-002744                       DISPLAY 'INVALID 400-ROOT-FUNCTION'               
-002745                   END-EVALUATE   
-002747              WHEN 'GE'                                                  
-002748                   DISPLAY 'EMPLOYEE NOT FOUND'                          
-002749                   EVALUATE 400-ROOT-FUNCTION                            
-002750                     WHEN 'INSERT'                                       
-002751       *               PERFORM D300-INSERT-EMPLOYEE-SEGMENT              
-002752                   END-EVALUATE                                          
-002753              WHEN OTHER                                                 
-002754                   PERFORM C075-INQUIRY-ERROR                            
-002755            END-EVALUATE                                                 
-002756            .                                                            
-002757       *                                                                 
-002758        C025-EVALUATE-STATUS-CODE.                                       
-002759            EVALUATE PCB-STATUS-CODE                                     
-002760                WHEN SPACES                                              
-002761                 DISPLAY 'EMPLOYEE SEGMENT' = 'EMPLOYEE-SEGMENT-IO-AREA  
-002762                    PERFORM C050-INQUIRY-EDUCATION-SEGMENT               
-002763                WHEN 'GE'                                                
-002764                 DISPLAY 'EMPLOYEE NOT FOUND FOR ' 400-EMPLOYEE-NUM      
-002765                WHEN OTHER                                               
-002766                 PERFORM C075-ENQUIRY-ERROR                              
-002767            END-EVALUATE.                                                
-002768            .                                                            
-002769       *                                                                 
-002770        C050-INQUIRY-EDUCATION-SEGMENT.                                  
-002771            MOVE SPACE TO 210-BEGIN-LP                                   
-002772            PERFORM UNTIL(PCB-STATUS-CODE = 'GE' OR 'GB') OR             
-002773                       500-IMS-ERROR='Y'                                 
-002774               CALL 'CBLTDLI' USING FUNC-GNP                             
-002775                                EMPLOYEE-DB-PCB-MASK                     
-002776                                  EDUCATION-SEGMENT-IO-AREA                  
-002777                                210-EDUCATION-SSA                        
-002778               EVALUATE PCB-STATUS-CODE                                  
-002779                 WHEN SPACES                                             
-002780                   DISPLAY 'EDUCATION SEGMENT = '                        
-002781                   EDUCATION-SEGMENT-IO-AREA                             
-002782                 WHEN 'GB'                                               
-002783                   WHEN 'GE'                                             
-002784                     DISPLAY 'INQUIRY COMPLETE'                          
-002785                   WHEN OTHER                                            
-002786                     PERFORM C075-INQUIRY-ERROR                          
-002787               END-VALUATE                                               
-002788            END-PERFORM                                                  
-002789            .                                                            
-002790       *                                                                 
-002791        C075-INQUIRY-ERROR.                                              
-002792            PERFORM                                                       
-002793                MOVE PC3-STATUS-CODE TO 100-ERROR-STATUS                 
-002794                MOVE PCB-DBD-NAME    TO 100-ERROR-DB                     
-002795                  MOVE PCB-SEG-NAME  TO 100-ERROR-FB                     
-002796                  DISPLAY 100-ERROR-MESSAGE                              
-002797                  MOVE 'Y'           TO 500-IMS-ERROR                    
-002798            END-PERFORM                                                  
-002799            .                                                            
-002800       *                                                                 
-002801        D100-DELETE-EMPLOYEE-ROOT-SEGMENT.                               
-002802            CALL 'CBLTDLI' USING FUNC-DLET                               
-002803                           EMPLOYEE-DB-PCB-MASK                          
-002804                           EMPLOYEE-SEGMENT-IO-AREA                      
-002805            EVALUATE PCB-STATUS-CODE                                     
-002806               WHEN SPACES                                               
-002807                  DISPLAY 'EMPLOYEE ROOT SEGMENT DELETED'                
-002808               WHEN OTHER                                                  
-002809                  PERFORM C075-INQUIRY-ERROR                             
-002810            END-EVALUATE                                                 
-002811            .                                                            
-002812                                                                         
-002813       *------------------------------------------------------------     
-002814       ***  READ INPUT FILE                                              
-002815       *------------------------------------------------------------     
-002816        U100-READ-INPUT-FILE.                                            
-002817            READ 100-INPUT INTO 400-INPUT-FILE-AREA                      
-002818              AT END MOVE 'Y' TO 500-EOF-OF-FILE                         
-002819            END-READ.                                                    
-002820       *                                                                 
-002830            END PROGRAM.                                                 
-002900       *                                                                 
-****** **************************** Bottom of Data ****************************                                
\ No newline at end of file
+000010/********************************************************
+000020/* C O B O L - I M S
+000030/********************************************************
+000040 IDENTIFICATION                  DIVISION.
+000050 PROGRAM-ID.                     EMPLOYEE.
+000060 AUTHOR.                         LEE.
+000070 INSTALLATION.                   DATA PROCESSING CENTER.
+000080 DATE-WRITTEN.                   1998-06-15.
+000090 DATE-COMPILED.
+000100*
+000110* MODIFICATION HISTORY
+000120* ----------  ----  --------------------------------------------
+000130* 2026-08-09  RGM   FIX PCB MASK (WAS EIGHT COPIES OF PCB-DBD-NAME
+000140*                   INSTEAD OF THE REAL PCB FIELDS), WIDEN THE SSA
+000150*                   KEY FIELDS TO THE FULL KEY LENGTH (WERE PIC X(01)
+000160*                   AND TRUNCATED EVERY KEYED GU), FIX THE
+000170*                   U100-READ-INPUT-FILE FILE/FIELD NAME TYPOS, AND
+000180*                   RECONCILE THE C100-UPDATE-IMPLOYEE/C075-ENQUIRY-
+000190*                   ERROR PARAGRAPH-NAME TYPOS AGAINST THEIR CALL
+000200*                   SITES SO THE UPDATE PATH IS REACHABLE AT ALL.
+000210* 2026-08-09  RGM   IMPLEMENT THE EMPLOYEE HIRE (ISRT) PATH.
+000220* 2026-08-09  RGM   IMPLEMENT THE EMPLOYEE FIELD-UPDATE (REPL) PATH;
+000230*                   SWITCH THE ROOT GET TO GHU SO REPL/DLET HAVE A
+000240*                   HELD SEGMENT TO WORK AGAINST.
+000250* 2026-08-09  RGM   ROUTE REJECTED/ERROR RECORDS TO A REJECT FILE
+000260*                   INSTEAD OF ONLY DISPLAYING THEM.
+000270* 2026-08-09  RGM   ADD END-OF-RUN CONTROL TOTALS.
+000280* 2026-08-09  RGM   ADD EDUCATION SEGMENT ISRT/REPL/DLET, NOT JUST
+000290*                   INQUIRY.
+000295* 2026-08-09  RGM   STOP THE EDUCATION-CHILD INQUIRY LOOP FROM
+000296*                   CORRUPTING THE SHARED QUALIFIED SSA (WAS
+000297*                   BLANKING 210-BEGIN-LP AND NEVER RESTORING IT);
+000298*                   DISTINGUISH A DUPLICATE-KEY INSERT FROM A
+000299*                   GENUINELY INVALID 400-ROOT-FUNCTION.
+000300* 2026-08-09  RGM   RESET 500-IMS-ERROR PER RECORD AND DROP IT FROM
+000301*                   THE OUTER BATCH LOOP'S UNTIL TEST - IT WAS BEING
+000302*                   SET BY C075-INQUIRY-ERROR FOR ORDINARY PER-RECORD
+000303*                   REJECTS AND WAS ABORTING THE WHOLE RUN ON THE
+000304*                   FIRST BAD-STATUS RECORD ANYWHERE IN THE FILE.
+000305*                   ADD 700-REJECT-SEG-NAME TO THE REJECT RECORD AND
+000306*                   POPULATE IT FROM PCB-SEG-NAME IN
+000307*                   U200-WRITE-REJECT-RECORD SO EVERY REJECT LINE
+000308*                   CARRIES THE SEGMENT INVOLVED, NOT JUST THE ONE
+000309*                   BUILT INTO THE INQUIRY-ERROR FREE-TEXT MESSAGE.
+000310*                   SKIP EDUCATION SEGMENT MAINTENANCE IN
+000311*                   C100-UPDATE-EMPLOYEE WHEN THE ROOT FUNCTION WAS
+000312*                   DELETE OR WAS REJECTED - THE PARENT SEGMENT IS
+000313*                   EITHER GONE OR WAS NEVER TOUCHED.
+000314*
+000310 ENVIRONMENT                     DIVISION.
+000320 INPUT-OUTPUT                    SECTION.
+000330 FILE-CONTROL.
+000340     SELECT 100-INPUT-FILE       ASSIGN TO UT-S-INPUT.
+000350     SELECT 700-REJECT-FILE      ASSIGN TO UT-S-REJECT.
+000360*
+000370 DATA                            DIVISION.
+000380*
+000390 FILE                            SECTION.
+000400*
+000410 FD  100-INPUT-FILE
+000420     RECORDING MODE IS F
+000430     LABEL RECORDS ARE STANDARD
+000440     BLOCK CONTAINS 0 RECORDS.
+000450*
+000460 01 100-INPUT-FILE-REC           PIC X(70).
+000470*
+000480* REJECTED/ERROR TRANSACTIONS - WRITTEN INSTEAD OF ONLY DISPLAYED.
+000490 FD  700-REJECT-FILE
+000500     RECORDING MODE IS F
+000510     LABEL RECORDS ARE STANDARD
+000520     BLOCK CONTAINS 0 RECORDS.
+000530*
+000540 01 700-REJECT-FILE-REC          PIC X(80).
+000550*
+000560 WORKING-STORAGE                 SECTION.
+000570*------------------------------------------------------------
+000580** WORK STORAGE SECTION
+000590*------------------------------------------------------------
+000600* IMS API
+000610 01 IMS-FUNCTION-CALLS.
+000620    03 FUNC-GU             PIC X(04)  VALUE 'GU  '.
+000630    03 FUNC-GN             PIC X(04)  VALUE 'GN  '.
+000640    03 FUNC-GNP            PIC X(04)  VALUE 'GNP '.
+000650    03 FUNC-GHU            PIC X(04)  VALUE 'GHU '.
+000660    03 FUNC-GHN            PIC X(04)  VALUE 'GHN '.
+000670    03 FUNC-GHNP           PIC X(04)  VALUE 'GHNP'.
+000680    03 FUNC-ISRT           PIC X(04)  VALUE 'ISRT'.
+000690    03 FUNC-DLET           PIC X(04)  VALUE 'DLET'.
+000700    03 FUNC-REPL           PIC X(04)  VALUE 'REPL'.
+000710* ERROR MESSAGES
+000720 01 100-ERROR-MESSAGE.
+000730    05                     PIC X(15)  VALUE 'IMS ERR,STATUS='.
+000740    05  100-ERROR-STATUS   PIC X(02)  VALUE SPACE.
+000750    05                     PIC X(04)  VALUE ',DB='.
+000760    05  100-ERROR-DB       PIC X(08)  VALUE SPACE.
+000770    05                     PIC X(09)  VALUE ',FB-NAME='.
+000780    05  100-ERROR-FB       PIC X(08)  VALUE SPACES.
+000790*
+000800* SSA - SEARCH SEGMENT ARGUMENTS FOR EMPLOYEE DATABASE.
+000810* QUALIFIED SSA FOR EMPLOYEE ROOT SEGMENT - GU/GHU BY EMPLOYEE-NUM
+000820*
+000830 01 200-EMPLOYEE-SSA.
+000840    05 200-SEGM-NAME       PIC X(08)  VALUE 'EMPLSEG'.
+000850    05 200-COMMENT         PIC X(01)  VALUE '*'.
+000860    05 200-COMMAND-CODE1   PIC X(01)  VALUE '-'.
+000870    05 200-COMMAND-CODE2   PIC X(01)  VALUE '-'.
+000880    05 200-BEGIN-LP        PIC X(01)  VALUE '('.
+000890    05 200-SEGM-KEYNM      PIC X(05)  VALUE 'FRKEY'.
+000900    05 200-REL-OPER        PIC X(01)  VALUE '='.
+000910    05 200-SEGM-KEY        PIC X(06)  VALUE SPACES.
+000920    05 200-END-RP          PIC X(01)  VALUE ')'.
+000930*
+000940* UNQUALIFIED SSA FOR EMPLOYEE ROOT SEGMENT - ISRT OF A NEW HIRE.
+000950*
+000960 01 205-EMPLOYEE-UNQUAL-SSA  PIC X(08)  VALUE 'EMPLSEG '.
+000970*
+000980* QUALIFIED SSA FOR EDUCATION SEGMENT - GU/GHU/GNP BY EDUCATION-CODE
+000990*
+001000 01 210-EDUCATION-SSA.
+001010    05 210-SEGM-NAME       PIC X(08)  VALUE 'EDUCSEG'.
+001020    05                     PIC X(01)  VALUE '*'.
+001030    05 210-COMMAND-CODE1   PIC X(01)  VALUE '-'.
+001040    05 210-COMMAND-CODE2   PIC X(01)  VALUE '-'.
+001050    05 210-BEGIN-LP        PIC X(01)  VALUE '('.
+001060    05 210-SEGM-KEYNM      PIC X(05)  VALUE 'FDKEY'.
+001070    05 210-REL-OPER        PIC X(01)  VALUE '='.
+001080    05 210-SEGM-KEY        PIC X(02)  VALUE SPACES.
+001090    05 210-END-RP          PIC X(01)  VALUE ')'.
+001100*
+001110* UNQUALIFIED SSA FOR EDUCATION SEGMENT - ISRT OF A NEW ROW UNDER
+001120* THE CURRENTLY POSITIONED EMPLOYEE.
+001130*
+001140 01 215-EDUCATION-UNQUAL-SSA PIC X(08)  VALUE 'EDUCSEG '.
+001150*
+001160* I/O AREA - USED TO HOLD DATA PASSED TO AND FROM THE DB
+001170*
+001180 01 SEGMENT-IO-AREA.
+001190    05 EMPLOYEE-SEGMENT-IO-AREA.
+001200       10 EMPLOYEE-NUM   PIC X(06) VALUE SPACES.
+001210       10 LAST-NAME      PIC X(10) VALUE SPACES.
+001220       10 FIRST-NAME     PIC X(06) VALUE SPACES.
+001230       10 EMPLOYEE-SSN   PIC X(09) VALUE SPACES.
+001240    05 EDUCATION-SEGMENT-IO-AREA.
+001250       10 EDUCATION-CODE PIC X(02) VALUE SPACES.
+001260       10 SCHOOL-NAME    PIC X(08) VALUE SPACES.
+001270       10 SCHOOL-DEGREE  PIC X(05) VALUE SPACES.
+001280*
+001290* INPUT FILE HOLD AREA
+001300*
+001310 01 400-INPUT-FILE-AREA.
+001320    05 400-DATABASE-FUNCTION    PIC X(08)  VALUE SPACES.
+001330    05 400-ROOT-FUNCTION        PIC X(08)  VALUE SPACES.
+001340    05 400-EMPLOYEE-NUM         PIC X(06)  VALUE SPACES.
+001350    05 400-EMPLOYEE-LAST-NAME   PIC X(10)  VALUE SPACES.
+001360    05 400-EMPLOYEE-FIRST-NAME  PIC X(06)  VALUE SPACES.
+001370    05 400-EMPLOYEE-SSN         PIC X(09)  VALUE SPACES.
+001380    05 400-EDUC-FUNCTION        PIC X(08)  VALUE SPACES.
+001390    05 400-EDUC-CODE            PIC X(02)  VALUE SPACES.
+001400    05 400-EDUC-SCHOOL          PIC X(08)  VALUE SPACES.
+001410    05 400-EDUC-DEGREE          PIC X(05)  VALUE SPACES.
+001420*
+001430 01 500-HOLD-AREA.
+001440    05 500-END-OF-FILE          PIC X(01)  VALUE 'N'.
+001450    05 500-IMS-ERROR            PIC X(01)  VALUE 'N'.
+001455    05 500-SKIP-EDUCATION       PIC X(01)  VALUE 'N'.
+001460*
+001470* REJECT RECORD LAYOUT - ONE LINE PER REJECTED/ERROR TRANSACTION.
+001480*
+001490 01 700-REJECT-LINE.
+001500    05 700-REJECT-EMPLOYEE-NUM  PIC X(06)  VALUE SPACES.
+001510    05                          PIC X(01)  VALUE SPACE.
+001520    05 700-REJECT-FUNCTION      PIC X(08)  VALUE SPACES.
+001530    05                          PIC X(01)  VALUE SPACE.
+001540    05 700-REJECT-STATUS        PIC X(02)  VALUE SPACES.
+001550    05                          PIC X(01)  VALUE SPACE.
+001555    05 700-REJECT-SEG-NAME      PIC X(08)  VALUE SPACES.
+001556    05                          PIC X(01)  VALUE SPACE.
+001560    05 700-REJECT-REASON        PIC X(40)  VALUE SPACES.
+001570    05                          PIC X(12)  VALUE SPACES.
+001575*
+001576* REASON TEXT SET BY THE PARAGRAPH DETECTING THE REJECT, JUST
+001577* AHEAD OF PERFORM U200-WRITE-REJECT-RECORD.
+001578*
+001579 01 700-REJECT-REASON-WS        PIC X(40)  VALUE SPACES.
+001580*
+001590* END-OF-RUN CONTROL TOTALS
+001600*
+001610 01 900-CONTROL-TOTALS.
+001620    05 900-RECORDS-READ         PIC S9(07) COMP VALUE ZERO.
+001630    05 900-INQUIRIES-DONE       PIC S9(07) COMP VALUE ZERO.
+001640    05 900-EMPLOYEES-INSERTED   PIC S9(07) COMP VALUE ZERO.
+001650    05 900-EMPLOYEES-UPDATED    PIC S9(07) COMP VALUE ZERO.
+001660    05 900-EMPLOYEES-DELETED    PIC S9(07) COMP VALUE ZERO.
+001670    05 900-EDUC-INSERTED        PIC S9(07) COMP VALUE ZERO.
+001680    05 900-EDUC-UPDATED         PIC S9(07) COMP VALUE ZERO.
+001690    05 900-EDUC-DELETED         PIC S9(07) COMP VALUE ZERO.
+001700    05 900-RECORDS-REJECTED     PIC S9(07) COMP VALUE ZERO.
+001710*------------------------------------------------------------
+001720*** LINKAGE SECTION
+001730*------------------------------------------------------------
+001740 LINKAGE SECTION.
+001750*
+001760* PCB MASK FOR THE DATABASE DEFINED IN OUR PSB.
+001770*
+001780 01 EMPLOYEE-DB-PCB-MASK.
+001790    05 PCB-DBD-NAME             PIC X(08).
+001800    05 PCB-SEG-LEVEL            PIC X(02).
+001810    05 PCB-STATUS-CODE          PIC X(02).
+001820    05 PCB-PROC-OPTIONS         PIC X(04).
+001830    05 PCB-RESERVE-DBD          PIC S9(05) COMP.
+001840    05 PCB-SEG-NAME             PIC X(08).
+001850    05 PCB-KEY-FB-LENGTH        PIC S9(05) COMP.
+001860    05 PCB-KEY-FB-AREA          PIC X(08).
+001870*-------------------------------------------------------*
+001880*** PROCEDURE             DIVISION.
+001890*-------------------------------------------------------*
+001900*
+001910 PROCEDURE             DIVISION.
+001920 A000-MAIN-PROCESS.
+001930     ENTRY 'DLITCBL' USING EMPLOYEE-DB-PCB-MASK.
+001940     PERFORM A000-INITIALIZE.
+001950     PERFORM B000-PROCESS-RECORD
+001960       UNTIL 500-END-OF-FILE = 'Y'.
+001980     PERFORM U900-WRITE-CONTROL-TOTALS.
+001990     CLOSE 100-INPUT-FILE
+002000           700-REJECT-FILE.
+002010     GOBACK.
+002020*
+002030 A000-INITIALIZE.
+002040     OPEN INPUT  100-INPUT-FILE.
+002050     OPEN OUTPUT 700-REJECT-FILE.
+002060     PERFORM U100-READ-INPUT-FILE.
+002070     IF 500-END-OF-FILE = 'Y'
+002080        DISPLAY 'ERROR-INPUT FILE IS EMPTY'
+002090     END-IF.
+002100*
+002110 B000-PROCESS-RECORD.
+002112     MOVE 'N' TO 500-IMS-ERROR.
+002120*
+002130     EVALUATE 400-DATABASE-FUNCTION
+002140       WHEN 'INQUIRY'
+002150         PERFORM C000-INQUIRY-EMPLOYEE
+002160       WHEN 'UPDATE'
+002170         PERFORM C100-UPDATE-EMPLOYEE
+002180       WHEN OTHER
+002190         DISPLAY 'INVALID 400-DATABASE-FUNCTION'
+002195         MOVE 'INVALID 400-DATABASE-FUNCTION' TO
+002196               700-REJECT-REASON-WS
+002200         PERFORM U200-WRITE-REJECT-RECORD
+002210     END-EVALUATE
+002220     PERFORM U100-READ-INPUT-FILE
+002230     .
+002240*
+002250*------------------------------------------------------------
+002260*** DATA PROCESSING
+002270*------------------------------------------------------------
+002280*
+002290 C000-INQUIRY-EMPLOYEE.
+002300     MOVE 400-EMPLOYEE-NUM TO 200-SEGM-KEY
+002310     CALL 'CBLTDLI' USING FUNC-GU
+002320                      EMPLOYEE-DB-PCB-MASK
+002330                      EMPLOYEE-SEGMENT-IO-AREA
+002340                      200-EMPLOYEE-SSA
+002350     PERFORM C025-EVALUATE-STATUS-CODE
+002360     .
+002370*
+002380 C025-EVALUATE-STATUS-CODE.
+002390     EVALUATE PCB-STATUS-CODE
+002400         WHEN SPACES
+002410           DISPLAY 'EMPLOYEE SEGMENT = ' EMPLOYEE-SEGMENT-IO-AREA
+002420           ADD 1 TO 900-INQUIRIES-DONE
+002440           PERFORM C050-INQUIRY-EDUCATION-SEGMENT
+002450              UNTIL PCB-STATUS-CODE = 'GE' OR
+002460                    PCB-STATUS-CODE = 'GB' OR
+002470                    500-IMS-ERROR   = 'Y'
+002480         WHEN 'GE'
+002490           DISPLAY 'EMPLOYEE NOT FOUND FOR ' 400-EMPLOYEE-NUM
+002495           MOVE 'EMPLOYEE NOT FOUND FOR INQUIRY' TO
+002496                 700-REJECT-REASON-WS
+002500           PERFORM U200-WRITE-REJECT-RECORD
+002510         WHEN OTHER
+002520           PERFORM C075-INQUIRY-ERROR
+002530     END-EVALUATE
+002540     .
+002550*
+002560 C050-INQUIRY-EDUCATION-SEGMENT.
+002565* UNQUALIFIED GNP - WALKS ALL EDUCATION CHILDREN UNDER THE
+002566* CURRENTLY POSITIONED EMPLOYEE, SO 210-EDUCATION-SSA (USED
+002567* KEYED BY E200/E300 BELOW) IS NEVER MUTATED HERE.
+002570     CALL 'CBLTDLI' USING FUNC-GNP
+002580                      EMPLOYEE-DB-PCB-MASK
+002590                      EDUCATION-SEGMENT-IO-AREA
+002600                      215-EDUCATION-UNQUAL-SSA
+002610     EVALUATE PCB-STATUS-CODE
+002620       WHEN SPACES
+002630         DISPLAY 'EDUCATION SEGMENT = ' EDUCATION-SEGMENT-IO-AREA
+002640       WHEN 'GB'
+002650       WHEN 'GE'
+002660         DISPLAY 'EDUCATION INQUIRY COMPLETE FOR '
+002670           400-EMPLOYEE-NUM
+002680       WHEN OTHER
+002690         PERFORM C075-INQUIRY-ERROR
+002700     END-EVALUATE
+002710     .
+002720*
+002730 C075-INQUIRY-ERROR.
+002740     MOVE PCB-STATUS-CODE TO 100-ERROR-STATUS
+002750     MOVE PCB-DBD-NAME    TO 100-ERROR-DB
+002760     MOVE PCB-SEG-NAME    TO 100-ERROR-FB
+002770     DISPLAY 100-ERROR-MESSAGE
+002775     MOVE 100-ERROR-MESSAGE TO 700-REJECT-REASON-WS
+002780     PERFORM U200-WRITE-REJECT-RECORD
+002790     MOVE 'Y'             TO 500-IMS-ERROR
+002800     .
+002810*
+002820 C100-UPDATE-EMPLOYEE.
+002830     MOVE 400-EMPLOYEE-NUM TO 200-SEGM-KEY
+002835     MOVE 'N' TO 500-SKIP-EDUCATION
+002840     CALL 'CBLTDLI' USING FUNC-GHU
+002850                    EMPLOYEE-DB-PCB-MASK
+002860                    EMPLOYEE-SEGMENT-IO-AREA
+002870                    200-EMPLOYEE-SSA
+002880     EVALUATE PCB-STATUS-CODE
+002890       WHEN SPACES
+002900            EVALUATE 400-ROOT-FUNCTION
+002910              WHEN 'DELETE'
+002920                PERFORM D100-DELETE-EMPLOYEE-SEGMENT
+002925                MOVE 'Y' TO 500-SKIP-EDUCATION
+002930              WHEN 'UPDATE'
+002940                PERFORM D200-UPDATE-EMPLOYEE-SEGMENT
+002945              WHEN 'INSERT'
+002946                DISPLAY 'EMPLOYEE ALREADY EXISTS FOR '
+002947                        400-EMPLOYEE-NUM
+002948                MOVE 'EMPLOYEE ALREADY EXISTS FOR INSERT' TO
+002949                      700-REJECT-REASON-WS
+002950                PERFORM U200-WRITE-REJECT-RECORD
+002955                MOVE 'Y' TO 500-SKIP-EDUCATION
+002956              WHEN SPACES
+002960                CONTINUE
+002970              WHEN OTHER
+002980                DISPLAY 'INVALID 400-ROOT-FUNCTION'
+002985                MOVE 'INVALID 400-ROOT-FUNCTION' TO
+002986                      700-REJECT-REASON-WS
+002990                PERFORM U200-WRITE-REJECT-RECORD
+002995                MOVE 'Y' TO 500-SKIP-EDUCATION
+003000            END-EVALUATE
+003010            IF 500-SKIP-EDUCATION NOT = 'Y'
+003012               PERFORM E000-PROCESS-EDUCATION-SEGMENT
+003014            END-IF
+003020       WHEN 'GE'
+003030            DISPLAY 'EMPLOYEE NOT FOUND FOR ' 400-EMPLOYEE-NUM
+003040            EVALUATE 400-ROOT-FUNCTION
+003050              WHEN 'INSERT'
+003060                PERFORM D300-INSERT-EMPLOYEE-SEGMENT
+003070              WHEN OTHER
+003075                MOVE 'EMPLOYEE NOT FOUND FOR UPDATE' TO
+003076                      700-REJECT-REASON-WS
+003080                PERFORM U200-WRITE-REJECT-RECORD
+003090            END-EVALUATE
+003100       WHEN OTHER
+003110            PERFORM C075-INQUIRY-ERROR
+003120     END-EVALUATE
+003130     .
+003140*
+003150 D100-DELETE-EMPLOYEE-SEGMENT.
+003160     CALL 'CBLTDLI' USING FUNC-DLET
+003170                    EMPLOYEE-DB-PCB-MASK
+003180                    EMPLOYEE-SEGMENT-IO-AREA
+003190     EVALUATE PCB-STATUS-CODE
+003200        WHEN SPACES
+003210           DISPLAY 'EMPLOYEE ROOT SEGMENT DELETED FOR '
+003220          400-EMPLOYEE-NUM
+003230           ADD 1 TO 900-EMPLOYEES-DELETED
+003240        WHEN OTHER
+003250           PERFORM C075-INQUIRY-ERROR
+003260     END-EVALUATE
+003270     .
+003280*
+003290 D200-UPDATE-EMPLOYEE-SEGMENT.
+003300     IF 400-EMPLOYEE-LAST-NAME NOT = SPACES
+003310        MOVE 400-EMPLOYEE-LAST-NAME  TO LAST-NAME
+003320     END-IF
+003330     IF 400-EMPLOYEE-FIRST-NAME NOT = SPACES
+003340        MOVE 400-EMPLOYEE-FIRST-NAME TO FIRST-NAME
+003350     END-IF
+003360     IF 400-EMPLOYEE-SSN NOT = SPACES
+003370        MOVE 400-EMPLOYEE-SSN       TO EMPLOYEE-SSN
+003380     END-IF
+003390     CALL 'CBLTDLI' USING FUNC-REPL
+003400                    EMPLOYEE-DB-PCB-MASK
+003410                    EMPLOYEE-SEGMENT-IO-AREA
+003420     EVALUATE PCB-STATUS-CODE
+003430       WHEN SPACES
+003440         DISPLAY 'EMPLOYEE ROOT SEGMENT UPDATED FOR '
+003450         400-EMPLOYEE-NUM
+003460         ADD 1 TO 900-EMPLOYEES-UPDATED
+003470       WHEN OTHER
+003480         PERFORM C075-INQUIRY-ERROR
+003490     END-EVALUATE
+003500     .
+003510*
+003520 D300-INSERT-EMPLOYEE-SEGMENT.
+003530     MOVE 400-EMPLOYEE-NUM         TO EMPLOYEE-NUM
+003540     MOVE 400-EMPLOYEE-LAST-NAME   TO LAST-NAME
+003550     MOVE 400-EMPLOYEE-FIRST-NAME  TO FIRST-NAME
+003560     MOVE 400-EMPLOYEE-SSN         TO EMPLOYEE-SSN
+003570     CALL 'CBLTDLI' USING FUNC-ISRT
+003580                    EMPLOYEE-DB-PCB-MASK
+003590                    EMPLOYEE-SEGMENT-IO-AREA
+003600                    205-EMPLOYEE-UNQUAL-SSA
+003610     EVALUATE PCB-STATUS-CODE
+003620        WHEN SPACES
+003630           DISPLAY 'EMPLOYEE ROOT SEGMENT INSERTED FOR '
+003640           400-EMPLOYEE-NUM
+003650           ADD 1 TO 900-EMPLOYEES-INSERTED
+003660           PERFORM E000-PROCESS-EDUCATION-SEGMENT
+003670        WHEN OTHER
+003680           PERFORM C075-INQUIRY-ERROR
+003690     END-EVALUATE
+003700     .
+003710*
+003720*------------------------------------------------------------
+003730*** EDUCATION SEGMENT MAINTENANCE
+003740*------------------------------------------------------------
+003750*
+003760 E000-PROCESS-EDUCATION-SEGMENT.
+003770     EVALUATE 400-EDUC-FUNCTION
+003780       WHEN 'INSERT'
+003790         PERFORM E100-INSERT-EDUCATION-SEGMENT
+003800       WHEN 'UPDATE'
+003810         PERFORM E200-UPDATE-EDUCATION-SEGMENT
+003820       WHEN 'DELETE'
+003830         PERFORM E300-DELETE-EDUCATION-SEGMENT
+003840       WHEN SPACES
+003850         CONTINUE
+003860       WHEN OTHER
+003870         DISPLAY 'INVALID 400-EDUC-FUNCTION'
+003875         MOVE 'INVALID 400-EDUC-FUNCTION' TO
+003876               700-REJECT-REASON-WS
+003880         PERFORM U200-WRITE-REJECT-RECORD
+003890     END-EVALUATE
+003900     .
+003910*
+003920 E100-INSERT-EDUCATION-SEGMENT.
+003930     MOVE 400-EDUC-CODE   TO EDUCATION-CODE
+003940     MOVE 400-EDUC-SCHOOL TO SCHOOL-NAME
+003950     MOVE 400-EDUC-DEGREE TO SCHOOL-DEGREE
+003960     CALL 'CBLTDLI' USING FUNC-ISRT
+003970                    EMPLOYEE-DB-PCB-MASK
+003980                    EDUCATION-SEGMENT-IO-AREA
+003990                    200-EMPLOYEE-SSA
+004000                    215-EDUCATION-UNQUAL-SSA
+004010     EVALUATE PCB-STATUS-CODE
+004020       WHEN SPACES
+004030         DISPLAY 'EDUCATION SEGMENT INSERTED FOR '
+004040         400-EMPLOYEE-NUM
+004050         ADD 1 TO 900-EDUC-INSERTED
+004060       WHEN OTHER
+004070         PERFORM C075-INQUIRY-ERROR
+004080     END-EVALUATE
+004090     .
+004100*
+004110 E200-UPDATE-EDUCATION-SEGMENT.
+004120     MOVE 400-EDUC-CODE TO 210-SEGM-KEY
+004130     CALL 'CBLTDLI' USING FUNC-GHU
+004140                    EMPLOYEE-DB-PCB-MASK
+004150                    EDUCATION-SEGMENT-IO-AREA
+004160                    200-EMPLOYEE-SSA
+004170                    210-EDUCATION-SSA
+004180     EVALUATE PCB-STATUS-CODE
+004190       WHEN SPACES
+004192         IF 400-EDUC-SCHOOL NOT = SPACES
+004194            MOVE 400-EDUC-SCHOOL TO SCHOOL-NAME
+004196         END-IF
+004198         IF 400-EDUC-DEGREE NOT = SPACES
+004199            MOVE 400-EDUC-DEGREE TO SCHOOL-DEGREE
+004200         END-IF
+004220         CALL 'CBLTDLI' USING FUNC-REPL
+004230                        EMPLOYEE-DB-PCB-MASK
+004240                        EDUCATION-SEGMENT-IO-AREA
+004250         EVALUATE PCB-STATUS-CODE
+004260           WHEN SPACES
+004270             DISPLAY 'EDUCATION SEGMENT UPDATED FOR '
+004280             400-EMPLOYEE-NUM
+004290             ADD 1 TO 900-EDUC-UPDATED
+004300           WHEN OTHER
+004310             PERFORM C075-INQUIRY-ERROR
+004320         END-EVALUATE
+004330       WHEN OTHER
+004340         DISPLAY 'EDUCATION SEGMENT NOT FOUND FOR '
+004350         400-EMPLOYEE-NUM
+004355         MOVE 'EDUCATION SEGMENT NOT FOUND FOR UPDATE' TO
+004356               700-REJECT-REASON-WS
+004360         PERFORM U200-WRITE-REJECT-RECORD
+004370     END-EVALUATE
+004380     .
+004390*
+004400 E300-DELETE-EDUCATION-SEGMENT.
+004410     MOVE 400-EDUC-CODE TO 210-SEGM-KEY
+004420     CALL 'CBLTDLI' USING FUNC-GHU
+004430                    EMPLOYEE-DB-PCB-MASK
+004440                    EDUCATION-SEGMENT-IO-AREA
+004450                    200-EMPLOYEE-SSA
+004460                    210-EDUCATION-SSA
+004470     EVALUATE PCB-STATUS-CODE
+004480       WHEN SPACES
+004490         CALL 'CBLTDLI' USING FUNC-DLET
+004500                        EMPLOYEE-DB-PCB-MASK
+004510                        EDUCATION-SEGMENT-IO-AREA
+004520         EVALUATE PCB-STATUS-CODE
+004530           WHEN SPACES
+004540             DISPLAY 'EDUCATION SEGMENT DELETED FOR '
+004550             400-EMPLOYEE-NUM
+004560             ADD 1 TO 900-EDUC-DELETED
+004570           WHEN OTHER
+004580             PERFORM C075-INQUIRY-ERROR
+004590         END-EVALUATE
+004600       WHEN OTHER
+004610         DISPLAY 'EDUCATION SEGMENT NOT FOUND FOR '
+004620         400-EMPLOYEE-NUM
+004625         MOVE 'EDUCATION SEGMENT NOT FOUND FOR DELETE' TO
+004626               700-REJECT-REASON-WS
+004630         PERFORM U200-WRITE-REJECT-RECORD
+004640     END-EVALUATE
+004650     .
+004660*
+004670*------------------------------------------------------------
+004680*** READ INPUT FILE
+004690*------------------------------------------------------------
+004700 U100-READ-INPUT-FILE.
+004710     READ 100-INPUT-FILE INTO 400-INPUT-FILE-AREA
+004720       AT END MOVE 'Y' TO 500-END-OF-FILE
+004730     NOT AT END
+004740       ADD 1 TO 900-RECORDS-READ
+004750     END-READ.
+004760*
+004770*------------------------------------------------------------
+004780*** WRITE REJECT RECORD
+004790*------------------------------------------------------------
+004800 U200-WRITE-REJECT-RECORD.
+004810     MOVE SPACES              TO 700-REJECT-LINE.
+004820     MOVE 400-EMPLOYEE-NUM    TO 700-REJECT-EMPLOYEE-NUM.
+004830     MOVE 400-DATABASE-FUNCTION TO 700-REJECT-FUNCTION.
+004840     MOVE PCB-STATUS-CODE     TO 700-REJECT-STATUS.
+004845     MOVE PCB-SEG-NAME        TO 700-REJECT-SEG-NAME.
+004850     MOVE 700-REJECT-REASON-WS TO 700-REJECT-REASON.
+004860     MOVE 700-REJECT-LINE     TO 700-REJECT-FILE-REC.
+004870     WRITE 700-REJECT-FILE-REC.
+004880     ADD 1 TO 900-RECORDS-REJECTED
+004890     .
+004900*
+004910*------------------------------------------------------------
+004920*** END-OF-RUN CONTROL TOTALS
+004930*------------------------------------------------------------
+004940 U900-WRITE-CONTROL-TOTALS.
+004950     DISPLAY 'EMPLOYEE - END OF RUN CONTROL TOTALS'.
+004960     DISPLAY '  RECORDS READ         = ' 900-RECORDS-READ.
+004970     DISPLAY '  INQUIRIES DONE       = ' 900-INQUIRIES-DONE.
+004980     DISPLAY '  EMPLOYEES INSERTED   = ' 900-EMPLOYEES-INSERTED.
+004990     DISPLAY '  EMPLOYEES UPDATED    = ' 900-EMPLOYEES-UPDATED.
+005000     DISPLAY '  EMPLOYEES DELETED    = ' 900-EMPLOYEES-DELETED.
+005010     DISPLAY '  EDUCATION INSERTED   = ' 900-EDUC-INSERTED.
+005020     DISPLAY '  EDUCATION UPDATED    = ' 900-EDUC-UPDATED.
+005030     DISPLAY '  EDUCATION DELETED    = ' 900-EDUC-DELETED.
+005040     DISPLAY '  RECORDS REJECTED     = ' 900-RECORDS-REJECTED
+005050     .
