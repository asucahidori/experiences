@@ -0,0 +1,360 @@
+000010*********************************************************
+000020* C O B O L - I M S - D B 2
+000030* RECONCILE THE IMS EMPLSEG DATABASE AGAINST DSN8810.EMP
+000040*********************************************************
+000050*----------------------------------------------
+000060 IDENTIFICATION                  DIVISION.
+000070 PROGRAM-ID.                     EMPRECON.
+000080*
+000090 AUTHOR.                         RGM.
+000100 INSTALLATION.                   DATA PROCESSING CENTER.
+000110 DATE-WRITTEN.                   2026-08-09.
+000120 DATE-COMPILED.
+000130*
+000140* MODIFICATION HISTORY
+000150* ----------  ----  --------------------------------------------
+000160* 2026-08-09  RGM   NEW PROGRAM. WALKS EMPLSEG WITH GN, LOOKS EACH
+000170*                   EMPNO UP IN DSN8810.EMP, AND REPORTS ANY
+000180*                   EMPLOYEE FOUND ONLY IN ONE SYSTEM OR WITH
+000190*                   MISMATCHED LAST-NAME/FIRST-NAME BETWEEN THE
+000200*                   TWO, SO SYNC DRIFT IS CAUGHT BEFORE PAYROLL
+000210*                   RUNS OFF THE STALE SIDE. A SECOND PASS WALKS
+000220*                   DSN8810.EMP BY CURSOR AND CHECKS IMS BY KEY SO
+000230*                   AN EMPLOYEE ADDED DIRECTLY TO DB2 WITH NO IMS
+000240*                   SEGMENT IS ALSO CAUGHT, NOT JUST THE REVERSE.
+000245* 2026-08-09  RGM   COUNT AND REPORT DB2 LOOKUP FAILURES (SQLCODE
+000246*                   NEITHER 0 NOR 100) INSTEAD OF ONLY DISPLAYING
+000247*                   THEM - WAS DROPPING THAT EMPLOYEE FROM THE
+000248*                   REPORT AS IF IT HAD MATCHED CLEANLY.
+000249* 2026-08-09  RGM   PASS 1'S GN WALK AND PASS 2'S GU-BY-KEY LOOKUP
+000250*                   WERE TREATING ANY NON-SPACES PCB-STATUS-CODE
+000251*                   AS "NOT FOUND"/"END OF DATABASE" - A GENUINE
+000252*                   IMS ERROR (BAD SSA, DATABASE UNAVAILABLE, ETC.)
+000253*                   PARTWAY THROUGH EITHER PASS WENT UNREPORTED AND
+000254*                   UNCOUNTED, MAKING A TRUNCATED RUN LOOK CLEAN.
+000255*                   GN NOW ONLY TREATS 'GB' AS END OF DATABASE AND
+000256*                   GU NOW ONLY TREATS 'GE' AS NOT FOUND; ANY OTHER
+000257*                   STATUS IS WRITTEN TO THE REPORT AND COUNTED IN
+000258*                   THE NEW CT-IMS-ERRORS CONTROL TOTAL.
+000259*
+000260*----------------------------------------------
+000270 ENVIRONMENT                     DIVISION.
+000280*----------------------------------------------
+000290 INPUT-OUTPUT                    SECTION.
+000300 FILE-CONTROL.
+000310     SELECT RECONRPT-FILE        ASSIGN TO RECONRPT
+000320                                 ORGANIZATION IS SEQUENTIAL.
+000330 DATA                            DIVISION.
+000340*----------------------------------------------
+000350 FILE                            SECTION.
+000360*----------------------------------------------
+000370*
+000380* PRINTED RECONCILIATION EXCEPTION REPORT.
+000390 FD  RECONRPT-FILE
+000400     RECORDING MODE IS F
+000410     LABEL RECORDS ARE STANDARD
+000420     BLOCK CONTAINS 0 RECORDS.
+000430 01  RECONRPT-REC                PIC X(80).
+000440*
+000450 WORKING-STORAGE                 SECTION.
+000460*------------------------------------------------------------
+000470* IMS API
+000480*------------------------------------------------------------
+000490 01 IMS-FUNCTION-CALLS.
+000500    03 FUNC-GU             PIC X(04)  VALUE 'GU  '.
+000510    03 FUNC-GN             PIC X(04)  VALUE 'GN  '.
+000520*
+000530* SSA - QUALIFIED, EMPLOYEE ROOT SEGMENT BY EMPNO (PASS 2 LOOKUP).
+000540*
+000550 01 200-EMPLOYEE-SSA.
+000560    05 200-SEGM-NAME       PIC X(08)  VALUE 'EMPLSEG'.
+000570    05 200-COMMENT         PIC X(01)  VALUE '*'.
+000580    05 200-COMMAND-CODE1   PIC X(01)  VALUE '-'.
+000590    05 200-COMMAND-CODE2   PIC X(01)  VALUE '-'.
+000600    05 200-BEGIN-LP        PIC X(01)  VALUE '('.
+000610    05 200-SEGM-KEYNM      PIC X(05)  VALUE 'FRKEY'.
+000620    05 200-REL-OPER        PIC X(01)  VALUE '='.
+000630    05 200-SEGM-KEY        PIC X(06)  VALUE SPACES.
+000640    05 200-END-RP          PIC X(01)  VALUE ')'.
+000650*
+000660* SSA - UNQUALIFIED, EMPLSEG ONLY (PASS 1 GN WALK). QUALIFIES
+000670* THE GN BY SEGMENT NAME SO EDUCSEG CHILDREN ARE SKIPPED OVER
+000680* RATHER THAN RETURNED AS IF THEY WERE EMPLOYEE ROOTS.
+000690*
+000700 01 205-EMPLOYEE-UNQUAL-SSA  PIC X(08)  VALUE 'EMPLSEG '.
+000710*
+000720* I/O AREA - USED TO HOLD DATA PASSED TO AND FROM THE DB
+000730*
+000740 01 EMPLOYEE-SEGMENT-IO-AREA.
+000750    05 EMPLOYEE-NUM        PIC X(06) VALUE SPACES.
+000760    05 LAST-NAME           PIC X(10) VALUE SPACES.
+000770    05 FIRST-NAME          PIC X(06) VALUE SPACES.
+000780    05 EMPLOYEE-SSN        PIC X(09) VALUE SPACES.
+000790*
+000800 01 SWITCHES.
+000810    05 IMS-GN-EOF-SW       PIC X   VALUE 'N'.
+000820       88 IMS-GN-EOF               VALUE 'Y'.
+000830    05 DB2-CURSOR-EOF-SW   PIC X   VALUE 'N'.
+000840       88 DB2-CURSOR-EOF           VALUE 'Y'.
+000850*
+000860 01 CONTROL-TOTALS.
+000870    05 CT-IMS-EMPLOYEES-READ    PIC S9(7) COMP VALUE ZERO.
+000880    05 CT-DB2-EMPLOYEES-READ    PIC S9(7) COMP VALUE ZERO.
+000890    05 CT-NAME-MISMATCHES       PIC S9(7) COMP VALUE ZERO.
+000900    05 CT-IMS-ONLY              PIC S9(7) COMP VALUE ZERO.
+000910    05 CT-DB2-ONLY              PIC S9(7) COMP VALUE ZERO.
+000920    05 CT-SQL-ERRORS            PIC S9(7) COMP VALUE ZERO.
+000925    05 CT-IMS-ERRORS            PIC S9(7) COMP VALUE ZERO.
+000930*
+000940 01 RPT-SQLCODE-ED               PIC -9(8).
+000950 01 RPT-DETAIL-LINE.
+000960    05  RPT-EMPNO              PIC X(06).
+000970    05  FILLER                 PIC X(02) VALUE SPACES.
+000980    05  RPT-EXCEPTION          PIC X(12).
+000990    05  FILLER                 PIC X(02) VALUE SPACES.
+001000    05  RPT-IMS-NAME           PIC X(17).
+001010    05  FILLER                 PIC X(02) VALUE SPACES.
+001020    05  RPT-DB2-NAME           PIC X(28).
+001030    05  FILLER                 PIC X(11) VALUE SPACES.
+001040*------------------------------------------------------------
+001050* DB2 HOST VARIABLES DECLARATION
+001060*------------------------------------------------------------
+001070 01  HV-EMPNO                   PIC X(6).
+001080 01  HV-LASTNAME                PIC X(15).
+001090 01  HV-LASTNAME-IN             PIC S9(4) COMP-5.
+001100 01  HV-FIRSTNME                PIC X(12).
+001110 01  HV-FIRSTNME-IN             PIC S9(4) COMP-5.
+001120*------------------------------------------------------------
+001130* SQLCA DECLARATION
+001140*------------------------------------------------------------
+001150     EXEC SQL
+001160       INCLUDE SQLCA
+001170     END-EXEC.
+001180*------------------------------------------------------------
+001190* CURSOR OVER EVERY EMPLOYEE ON THE DB2 SIDE (PASS 2)
+001200*------------------------------------------------------------
+001210     EXEC SQL
+001220       DECLARE RECON-EMP-CUR CURSOR FOR
+001230         SELECT EMPNO
+001240           FROM DSN8810.EMP
+001250         ORDER BY EMPNO
+001260     END-EXEC.
+001270*
+001280 LINKAGE SECTION.
+001290*
+001300* PCB MASK FOR THE DATABASE DEFINED IN OUR PSB.
+001310*
+001320 01 EMPLOYEE-DB-PCB-MASK.
+001330    05 PCB-DBD-NAME             PIC X(08).
+001340    05 PCB-SEG-LEVEL            PIC X(02).
+001350    05 PCB-STATUS-CODE          PIC X(02).
+001360    05 PCB-PROC-OPTIONS         PIC X(04).
+001370    05 PCB-RESERVE-DBD          PIC S9(05) COMP.
+001380    05 PCB-SEG-NAME             PIC X(08).
+001390    05 PCB-KEY-FB-LENGTH        PIC S9(05) COMP.
+001400    05 PCB-KEY-FB-AREA          PIC X(08).
+001410*
+001420 PROCEDURE             DIVISION.
+001430 000-RECONCILE-EMPLOYEES.
+001440     ENTRY 'DLITCBL' USING EMPLOYEE-DB-PCB-MASK.
+001450     PERFORM 010-OPEN-FILES.
+001460     PERFORM 100-RECONCILE-FROM-IMS
+001470       UNTIL IMS-GN-EOF.
+001480     PERFORM 020-OPEN-DB2-CURSOR.
+001490     PERFORM 200-RECONCILE-FROM-DB2
+001500       UNTIL DB2-CURSOR-EOF.
+001510     PERFORM 800-WRITE-CONTROL-TOTALS.
+001520     PERFORM 900-CLOSE-FILES.
+001530     GOBACK
+001540     .
+001550 010-OPEN-FILES.
+001560     OPEN OUTPUT RECONRPT-FILE.
+001570     PERFORM 110-GET-NEXT-IMS-EMPLOYEE
+001580     .
+001590 020-OPEN-DB2-CURSOR.
+001600     EXEC SQL
+001610       OPEN RECON-EMP-CUR
+001620     END-EXEC.
+001630     PERFORM 210-FETCH-DB2-CURSOR
+001640     .
+001650*------------------------------------------------------------
+001660*** PASS 1 - DRIVEN FROM IMS, CHECKED AGAINST DB2
+001670*------------------------------------------------------------
+001680 100-RECONCILE-FROM-IMS.
+001690     MOVE SPACES         TO HV-LASTNAME
+001700     MOVE SPACES         TO HV-FIRSTNME
+001710     MOVE EMPLOYEE-NUM   TO HV-EMPNO
+001720     EXEC SQL
+001730       SELECT LASTNAME,
+001740              FIRSTNME
+001750         INTO :HV-LASTNAME:HV-LASTNAME-IN,
+001760              :HV-FIRSTNME:HV-FIRSTNME-IN
+001770         FROM DSN8810.EMP
+001780        WHERE EMPNO = :HV-EMPNO
+001790     END-EXEC
+001800     EVALUATE SQLCODE
+001810       WHEN 100
+001820         PERFORM 120-WRITE-IMS-ONLY-LINE
+001830       WHEN ZERO
+001840         PERFORM 130-COMPARE-IMS-AND-DB2-NAMES
+001850       WHEN OTHER
+001860         DISPLAY 'EMPRECON: DB2 LOOKUP FAILED FOR ' HV-EMPNO
+001870                 ' SQLCODE= ' SQLCODE
+001880         PERFORM 125-WRITE-SQL-ERROR-LINE
+001890     END-EVALUATE
+001900     PERFORM 110-GET-NEXT-IMS-EMPLOYEE
+001910     .
+001920 110-GET-NEXT-IMS-EMPLOYEE.
+001930     CALL 'CBLTDLI' USING FUNC-GN
+001940                    EMPLOYEE-DB-PCB-MASK
+001950                    EMPLOYEE-SEGMENT-IO-AREA
+001960                    205-EMPLOYEE-UNQUAL-SSA
+001965     EVALUATE PCB-STATUS-CODE
+001970       WHEN SPACES
+001980         ADD 1 TO CT-IMS-EMPLOYEES-READ
+001985       WHEN 'GB'
+001990         MOVE 'Y' TO IMS-GN-EOF-SW
+001995       WHEN OTHER
+001996         DISPLAY 'EMPRECON: IMS GN FAILED, STATUS= '
+001997                 PCB-STATUS-CODE
+001998         PERFORM 128-WRITE-IMS-ERROR-LINE
+001999         MOVE 'Y' TO IMS-GN-EOF-SW
+002010     END-EVALUATE
+002020     .
+002030 125-WRITE-SQL-ERROR-LINE.
+002040     MOVE SPACES           TO RPT-DETAIL-LINE
+002050     MOVE EMPLOYEE-NUM     TO RPT-EMPNO
+002060     MOVE 'DB2 SQL ERROR'  TO RPT-EXCEPTION
+002070     STRING LAST-NAME DELIMITED BY SIZE
+002080            ' '        DELIMITED BY SIZE
+002090            FIRST-NAME DELIMITED BY SIZE
+002100       INTO RPT-IMS-NAME
+002110     END-STRING
+002120     MOVE SQLCODE               TO RPT-SQLCODE-ED
+002130     STRING 'SQLCODE='          DELIMITED BY SIZE
+002140            RPT-SQLCODE-ED      DELIMITED BY SIZE
+002150       INTO RPT-DB2-NAME
+002160     END-STRING
+002170     MOVE RPT-DETAIL-LINE TO RECONRPT-REC
+002180     WRITE RECONRPT-REC
+002190     ADD 1 TO CT-SQL-ERRORS
+002200     .
+002205 128-WRITE-IMS-ERROR-LINE.
+002206     MOVE SPACES           TO RPT-DETAIL-LINE
+002207     MOVE EMPLOYEE-NUM     TO RPT-EMPNO
+002208     MOVE 'IMS GN ERROR'   TO RPT-EXCEPTION
+002209     STRING 'PCB-STATUS='        DELIMITED BY SIZE
+002210     PCB-STATUS-CODE            DELIMITED BY SIZE
+002211       INTO RPT-IMS-NAME
+002212     END-STRING
+002213     MOVE RPT-DETAIL-LINE TO RECONRPT-REC
+002214     WRITE RECONRPT-REC
+002215     ADD 1 TO CT-IMS-ERRORS
+002216     .
+002210 120-WRITE-IMS-ONLY-LINE.
+002220     MOVE SPACES        TO RPT-DETAIL-LINE
+002230     MOVE EMPLOYEE-NUM  TO RPT-EMPNO
+002240     MOVE 'IMS-ONLY'    TO RPT-EXCEPTION
+002250     STRING LAST-NAME DELIMITED BY SIZE
+002260            ' '         DELIMITED BY SIZE
+002270            FIRST-NAME  DELIMITED BY SIZE
+002280       INTO RPT-IMS-NAME
+002290     END-STRING
+002300     MOVE RPT-DETAIL-LINE TO RECONRPT-REC
+002310     WRITE RECONRPT-REC
+002320     ADD 1 TO CT-IMS-ONLY
+002330     .
+002340 130-COMPARE-IMS-AND-DB2-NAMES.
+002350     IF LAST-NAME  NOT = HV-LASTNAME(1:10) OR
+002360        FIRST-NAME NOT = HV-FIRSTNME(1:6)
+002370        PERFORM 140-WRITE-MISMATCH-LINE
+002380     END-IF
+002390     .
+002400 140-WRITE-MISMATCH-LINE.
+002410     MOVE SPACES         TO RPT-DETAIL-LINE
+002420     MOVE EMPLOYEE-NUM   TO RPT-EMPNO
+002430     MOVE 'NAME MISMATCH' TO RPT-EXCEPTION
+002440     STRING LAST-NAME DELIMITED BY SIZE
+002450            ' '        DELIMITED BY SIZE
+002460            FIRST-NAME DELIMITED BY SIZE
+002470       INTO RPT-IMS-NAME
+002480     END-STRING
+002490     STRING HV-LASTNAME  DELIMITED BY SIZE
+002500            ' '          DELIMITED BY SIZE
+002510            HV-FIRSTNME  DELIMITED BY SIZE
+002520       INTO RPT-DB2-NAME
+002530     END-STRING
+002540     MOVE RPT-DETAIL-LINE TO RECONRPT-REC
+002550     WRITE RECONRPT-REC
+002560     ADD 1 TO CT-NAME-MISMATCHES
+002570     .
+002580*------------------------------------------------------------
+002590*** PASS 2 - DRIVEN FROM DB2, CHECKED AGAINST IMS
+002600*------------------------------------------------------------
+002610 200-RECONCILE-FROM-DB2.
+002620     MOVE HV-EMPNO TO 200-SEGM-KEY
+002630     CALL 'CBLTDLI' USING FUNC-GU
+002640                    EMPLOYEE-DB-PCB-MASK
+002650                    EMPLOYEE-SEGMENT-IO-AREA
+002660                    200-EMPLOYEE-SSA
+002665     EVALUATE PCB-STATUS-CODE
+002666       WHEN SPACES
+002667         CONTINUE
+002668       WHEN 'GE'
+002670         PERFORM 220-WRITE-DB2-ONLY-LINE
+002672       WHEN OTHER
+002673         DISPLAY 'EMPRECON: IMS GU FAILED FOR ' HV-EMPNO
+002674                 ' STATUS= ' PCB-STATUS-CODE
+002675         PERFORM 228-WRITE-IMS-ERROR-LINE
+002676     END-EVALUATE
+002700     PERFORM 210-FETCH-DB2-CURSOR
+002710     .
+002720 210-FETCH-DB2-CURSOR.
+002730     EXEC SQL
+002740       FETCH RECON-EMP-CUR
+002750       INTO :HV-EMPNO
+002760     END-EXEC
+002770     IF SQLCODE = ZERO
+002780        ADD 1 TO CT-DB2-EMPLOYEES-READ
+002790     ELSE
+002800        MOVE 'Y' TO DB2-CURSOR-EOF-SW
+002810     END-IF
+002820     .
+002830 220-WRITE-DB2-ONLY-LINE.
+002840     MOVE SPACES       TO RPT-DETAIL-LINE
+002850     MOVE HV-EMPNO     TO RPT-EMPNO
+002860     MOVE 'DB2-ONLY'   TO RPT-EXCEPTION
+002870     MOVE RPT-DETAIL-LINE TO RECONRPT-REC
+002880     WRITE RECONRPT-REC
+002890     ADD 1 TO CT-DB2-ONLY
+002900     .
+002905 228-WRITE-IMS-ERROR-LINE.
+002906     MOVE SPACES           TO RPT-DETAIL-LINE
+002907     MOVE HV-EMPNO         TO RPT-EMPNO
+002908     MOVE 'IMS GU ERROR'   TO RPT-EXCEPTION
+002909     STRING 'PCB-STATUS='        DELIMITED BY SIZE
+002910            PCB-STATUS-CODE      DELIMITED BY SIZE
+002911       INTO RPT-DB2-NAME
+002912     END-STRING
+002913     MOVE RPT-DETAIL-LINE TO RECONRPT-REC
+002914     WRITE RECONRPT-REC
+002915     ADD 1 TO CT-IMS-ERRORS
+002916     .
+002910 800-WRITE-CONTROL-TOTALS.
+002920     MOVE SPACES TO RECONRPT-REC.
+002930     WRITE RECONRPT-REC.
+002940     DISPLAY 'EMPRECON CONTROL TOTALS'.
+002950     DISPLAY '  IMS EMPLOYEES READ  = ' CT-IMS-EMPLOYEES-READ.
+002960     DISPLAY '  DB2 EMPLOYEES READ  = ' CT-DB2-EMPLOYEES-READ.
+002970     DISPLAY '  NAME MISMATCHES     = ' CT-NAME-MISMATCHES.
+002980     DISPLAY '  IMS-ONLY EMPLOYEES  = ' CT-IMS-ONLY.
+002990     DISPLAY '  DB2-ONLY EMPLOYEES  = ' CT-DB2-ONLY.
+002995     DISPLAY '  DB2 SQL ERRORS      = ' CT-SQL-ERRORS.
+002997     DISPLAY '  IMS ERRORS          = ' CT-IMS-ERRORS
+003000     .
+003010 900-CLOSE-FILES.
+003020     EXEC SQL
+003030       CLOSE RECON-EMP-CUR
+003040     END-EXEC.
+003050     CLOSE RECONRPT-FILE
+003060     .
